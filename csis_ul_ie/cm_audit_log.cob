@@ -0,0 +1,108 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CMAUDLOG.
+000030 AUTHOR. IGBANAM.
+000040 INSTALLATION. CSIS-UL-IE.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070*
+000080*****************************************************************
+000090*    MODIFICATION HISTORY
+000100*    --------------------
+000110*    08/09/26  JI  INITIAL VERSION - CALLED BY INPUT-MULTIPLY
+000120*                  AND BATCH-MULTIPLY TO APPEND ONE ROW TO THE
+000130*                  AUDIT LOG FOR EVERY CALCULATION, SO AUDIT HAS
+000140*                  TRANSACTION-LEVEL TRACEABILITY ON WHO RAN
+000150*                  WHAT VALUES THROUGH THE PRICING TOTALS.
+000160*    08/09/26  JI  PARAMETER LIST NOW COPIES THE SHARED CALCREC
+000170*                  TRANSACTION RECORD SO THE TRANSACTION ID,
+000180*                  TRANSACTION DATE, AND STATUS CODE ARE LOGGED
+000190*                  ALONGSIDE THE SOURCE AND TERMINAL ID, USING
+000200*                  THE SAME FIELD LAYOUT AS THE BATCH DRIVER AND
+000210*                  THE REPORT WRITER.
+000220*    08/09/26  JI  LOGS THE CUSTOMER TIER NOW CARRIED ON CALCREC
+000230*                  SO AN AUDIT REVIEWER CAN SEE WHICH TIER'S
+000240*                  LIMITS APPLIED TO A GIVEN TRANSACTION.
+000245*    08/09/26  JI  RENAMED FROM CM-AUDIT-LOG TO CMAUDLOG - A REAL
+000246*                  LOAD LIBRARY MEMBER NAME CANNOT EXCEED 8
+000247*                  CHARACTERS OR CONTAIN A HYPHEN.
+000250*****************************************************************
+000260*
+000270 ENVIRONMENT DIVISION.
+000280 CONFIGURATION SECTION.
+000290 SOURCE-COMPUTER. CSIS-UL-IE.
+000300 OBJECT-COMPUTER. CSIS-UL-IE.
+000310 INPUT-OUTPUT SECTION.
+000320 FILE-CONTROL.
+000330     SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+000340         ORGANIZATION IS LINE SEQUENTIAL
+000350         FILE STATUS IS CM-AUDIT-FILE-STATUS.
+000360
+000370 DATA DIVISION.
+000380 FILE SECTION.
+000390 FD  AUDIT-LOG-FILE
+000400     RECORD CONTAINS 66 CHARACTERS.
+000410 01  AUDIT-LOG-RECORD.
+000420     05  AL-TIMESTAMP                PIC 9(14).
+000430     05  AL-SOURCE                   PIC X(01).
+000440     05  AL-TRANSACTION-ID           PIC 9(08).
+000450     05  AL-TRANSACTION-DATE         PIC 9(08).
+000460     05  AL-OPERATOR-ID              PIC X(08).
+000470     05  AL-TERMINAL-ID              PIC X(08).
+000480     05  AL-CUSTOMER-TIER            PIC X(02).
+000490     05  AL-NX                       PIC 9(02).
+000500     05  AL-NY                       PIC 9(02).
+000510     05  AL-RESULT                   PIC 9(04).
+000520     05  AL-STATUS-CODE              PIC X(02).
+000530     05  AL-FILLER                   PIC X(07).
+000540
+000550 WORKING-STORAGE SECTION.
+000560 01  CM-AUDIT-FILE-STATUS            PIC X(02) VALUE ZEROS.
+000570     88  CM-AUDIT-FILE-OK                VALUE "00".
+000580
+000590 01  CM-DATE-NOW                     PIC 9(08) VALUE ZERO.
+000600 01  CM-TIME-NOW                     PIC 9(08) VALUE ZERO.
+000610
+000620 LINKAGE SECTION.
+000630*
+000640*****************************************************************
+000650*    CM-AUDIT-PARMS - THE SOURCE AND TERMINAL ID THE AUDIT TRAIL
+000660*    NEEDS, PLUS THE SHARED CALCREC TRANSACTION FIELDS (SEE
+000670*    CSIS_UL_IE/COPYBOOKS/CALCREC.CPY).
+000680*****************************************************************
+000690 01  CM-AUDIT-PARMS.
+000700     05  CM-AP-SOURCE                PIC X(01).
+000710     05  CM-AP-TERMINAL-ID           PIC X(08).
+000720     COPY CALCREC.
+000730
+000740 PROCEDURE DIVISION USING CM-AUDIT-PARMS.
+000750*
+000760*****************************************************************
+000770*    0000-MAINLINE
+000780*    OPENS THE AUDIT LOG FOR APPEND, WRITES ONE ROW, AND CLOSES
+000790*    IT AGAIN SO EACH CALLER'S ENTRY IS DURABLE ON RETURN.
+000800*****************************************************************
+000810 0000-MAINLINE.
+000820     ACCEPT CM-DATE-NOW FROM DATE YYYYMMDD.
+000830     ACCEPT CM-TIME-NOW FROM TIME.
+000840     MOVE CM-DATE-NOW TO AL-TIMESTAMP(1:8).
+000850     MOVE CM-TIME-NOW(1:6) TO AL-TIMESTAMP(9:6).
+000860     OPEN EXTEND AUDIT-LOG-FILE.
+000870     IF NOT CM-AUDIT-FILE-OK
+000880         OPEN OUTPUT AUDIT-LOG-FILE
+000890     END-IF.
+000900     MOVE CM-AP-SOURCE TO AL-SOURCE.
+000910     MOVE CM-AP-TERMINAL-ID TO AL-TERMINAL-ID.
+000920     MOVE CM-TR-TRANSACTION-ID OF CM-AUDIT-PARMS
+000930         TO AL-TRANSACTION-ID.
+000940     MOVE CM-TR-DATE OF CM-AUDIT-PARMS TO AL-TRANSACTION-DATE.
+000950     MOVE CM-TR-OPERATOR-ID OF CM-AUDIT-PARMS TO AL-OPERATOR-ID.
+000960     MOVE CM-TR-CUSTOMER-TIER OF CM-AUDIT-PARMS
+000970         TO AL-CUSTOMER-TIER.
+000980     MOVE CM-TR-NX OF CM-AUDIT-PARMS TO AL-NX.
+000990     MOVE CM-TR-NY OF CM-AUDIT-PARMS TO AL-NY.
+001000     MOVE CM-TR-RESULT OF CM-AUDIT-PARMS TO AL-RESULT.
+001010     MOVE CM-TR-STATUS-CODE OF CM-AUDIT-PARMS TO AL-STATUS-CODE.
+001020     MOVE SPACES TO AL-FILLER.
+001030     WRITE AUDIT-LOG-RECORD.
+001040     CLOSE AUDIT-LOG-FILE.
+001050     GOBACK.
