@@ -1,19 +1,391 @@
-       identification division.
-       program-id. input_multiply.
-       author. igbanam.
-
-       data division.
-       working-storage section.
-       01 nx pic 9 value zeros.
-       01 ny pic 9 value zeros.
-       01 result pic 99 value zeros.
-
-       procedure division.
-       calculateresult.
-           display "Enter X = ".
-           accept nx.
-           display "Enter Y = ".
-           accept ny.
-           multiply nx by ny giving result.
-           display nx, " x ", ny, " is ", result.
-           stop run.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. INPUTMUL.
+000030 AUTHOR. IGBANAM.
+000040 INSTALLATION. CSIS-UL-IE.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070*
+000080*****************************************************************
+000090*    MODIFICATION HISTORY
+000100*    --------------------
+000110*    08/09/26  JI  INITIAL VERSION - ACCEPT/DISPLAY AT THE
+000120*                  CONSOLE.
+000130*    08/09/26  JI  REPLACED THE CONSOLE ACCEPT/DISPLAY PAIR WITH
+000140*                  AN ONLINE DATA-ENTRY SCREEN SO CLERKS WHO ARE
+000150*                  NOT COMFORTABLE AT A BARE ACCEPT PROMPT CAN
+000160*                  KEY X AND Y AND SEE THE RESULT ON ONE PANEL.
+000170*    08/09/26  JI  ADDED NUMERIC AND RANGE VALIDATION ON X AND Y
+000180*                  BEFORE THE MULTIPLY - BAD INPUT NOW RE-PROMPTS
+000190*                  WITH A MESSAGE INSTEAD OF MULTIPLYING GARBAGE.
+000200*    08/09/26  JI  CALLS CM-AUDIT-LOG AFTER EACH CALCULATION SO
+000210*                  ONLINE ENTRIES GET THE SAME COMPLIANCE AUDIT
+000220*                  TRAIL AS THE BATCH DRIVER.
+000230*    08/09/26  JI  BUILDS THE SHARED CALCREC TRANSACTION RECORD
+000240*                  AND PASSES IT TO CM-AUDIT-LOG SO AN ONLINE
+000250*                  ENTRY CARRIES THE SAME TRANSACTION ID, DATE,
+000260*                  AND STATUS CODE FIELDS AS A BATCH RECORD.
+000270*    08/09/26  JI  WRITES THE RESULT TO THE MULTOUT INDEXED FILE
+000280*                  KEYED BY TRANSACTION ID, SHARED WITH THE BATCH
+000290*                  DRIVER, SO THE BILLING EXTRACT CAN PICK UP AN
+000300*                  ONLINE RESULT WITH A KEYED READ INSTEAD OF
+000310*                  SOMEONE RETYPING IT OFF THE SCREEN.
+000320*    08/09/26  JI  ADDED A CUSTOMER TIER ENTRY FIELD AND CALLS
+000330*                  CM-LIMIT-CHECK BEFORE THE MULTIPLY TO LOOK THE
+000340*                  TIER UP ON THE MAINTAINED CUSTLIM REFERENCE
+000350*                  FILE - AN OUT-OF-POLICY X OR Y NOW RE-PROMPTS
+000360*                  THE SAME AS A NONNUMERIC OR OUT-OF-RANGE ENTRY.
+000370*    08/09/26  JI  RENAMED FROM INPUT-MULTIPLY TO INPUTMUL, AND
+000380*                  THE CALLS TO CM-AUDIT-LOG AND CM-LIMIT-CHECK
+000390*                  NOW NAME CMAUDLOG AND CMLIMCHK - A REAL LOAD
+000400*                  LIBRARY MEMBER NAME CANNOT EXCEED 8 CHARACTERS
+000410*                  OR CONTAIN A HYPHEN.
+000420*    08/09/26  JI  TRANSACTION IDS NOW COME FROM CMNEXTID, WHICH
+000430*                  PERSISTS THE LAST ID HANDED OUT ACROSS RUNS ON
+000440*                  THE TRANSEQ FILE - THIS PROGRAM RUNS ONE
+000450*                  TRANSACTION AND STOPS, SO A WORKING-STORAGE
+000460*                  COUNTER STARTING AT ZERO EVERY RUN WAS HANDING
+000470*                  OUT TRANSACTION ID 1 FOR EVERY ONLINE ENTRY,
+000480*                  EVER, AND THE SECOND AND LATER ENTRIES WERE
+000490*                  ALL FAILING THE KEYED WRITE TO MULTOUT.
+000500*    08/09/26  JI  THE SCREEN NOW SHOWS WHETHER MULTOUT WAS
+000510*                  ACTUALLY UPDATED INSTEAD OF ALWAYS REPORTING
+000520*                  "CALCULATION COMPLETE" BEFORE THE WRITE WAS
+000530*                  EVEN ATTEMPTED - A DUPLICATE KEY OR AN UNABLE-
+000540*                  TO-OPEN ON MULTOUT NOW TELLS THE OPERATOR THE
+000550*                  RESULT WAS NOT SAVED. A REJECTED ENTRY - BAD
+000560*                  INPUT, OUT OF POLICY, OR A FAILED WRITE - IS
+000570*                  NOW LOGGED TO CM-AUDIT-LOG TOO, SINCE A FAILED
+000580*                  ATTEMPT ON A PRICING CALCULATION BELONGS ON
+000590*                  THE COMPLIANCE AUDIT TRAIL THE SAME AS A
+000600*                  SUCCESSFUL ONE.
+000610*    08/09/26  JI  ADDED AN OPERATOR ID ENTRY FIELD TO THE SCREEN
+000620*                  SO THE AUDIT TRAIL CAN TELL ONE CLERK'S ONLINE
+000630*                  ENTRIES FROM ANOTHER'S INSTEAD OF LOGGING EVERY
+000640*                  ONLINE ROW UNDER THE SAME FIXED PLACEHOLDER.
+000650*    08/09/26  JI  ADDED AN OVERFLOW CHECK ON X TIMES Y TO 2000-
+000660*                  VALIDATE-ENTRY, THE SAME CHECK BATCH-MULTIPLY
+000670*                  ALREADY MAKES - OUT-RESULT ON MULTOUT IS ONLY
+000680*                  PIC 9(02), SO AN ENTRY LIKE X=10, Y=10 WAS
+000690*                  MULTIPLYING CLEAN BUT THEN SILENTLY TRUNCATING
+000700*                  ON THE WRITE TO MULTOUT INSTEAD OF BEING
+000710*                  REJECTED AND RE-PROMPTED LIKE ANY OTHER
+000720*                  OUT-OF-RANGE ENTRY.
+000730*    08/09/26  JI  THE MULTOUT RECORD LAYOUT NOW COMES FROM A
+000740*                  SHARED MULTOUT.CPY COPYBOOK INSTEAD OF BEING
+000750*                  DUPLICATED IN THIS FD AND BATCHMUL'S, SO THE
+000760*                  TWO CANNOT DRIFT APART THE WAY CALCREC WAS
+000770*                  ADDED TO PREVENT FOR THE TRANSACTION RECORD.
+000780*****************************************************************
+000790*
+000800 ENVIRONMENT DIVISION.
+000810 CONFIGURATION SECTION.
+000820 SOURCE-COMPUTER. CSIS-UL-IE.
+000830 OBJECT-COMPUTER. CSIS-UL-IE.
+000840 SPECIAL-NAMES.
+000850     CONSOLE IS CRT.
+000860 INPUT-OUTPUT SECTION.
+000870 FILE-CONTROL.
+000880     SELECT OUTPUT-FILE ASSIGN TO "MULTOUT"
+000890         ORGANIZATION IS INDEXED
+000900         ACCESS MODE IS SEQUENTIAL
+000910         RECORD KEY IS OUT-TRANSACTION-ID
+000920         FILE STATUS IS CM-OUTPUT-STATUS.
+000930
+000940 DATA DIVISION.
+000950 FILE SECTION.
+000960*
+000970*****************************************************************
+000980*    MULTOUT - INDEXED RESULT FILE KEYED BY TRANSACTION ID,
+000990*    SHARED WITH BATCH-MULTIPLY FOR DOWNSTREAM BILLING PICKUP.
+001000*****************************************************************
+001010 FD  OUTPUT-FILE
+001020     RECORD CONTAINS 16 CHARACTERS.
+001030 01  OUTPUT-LINE-RECORD.
+001040     COPY MULTOUT.
+001050
+001060 WORKING-STORAGE SECTION.
+001070*
+001080*****************************************************************
+001090*    CALCULATION WORK AREAS
+001100*****************************************************************
+001110 01  CM-OPERATOR-ENTRY                PIC X(08) VALUE SPACES.
+001120 01  CM-TIER-ENTRY                    PIC X(02) VALUE SPACES.
+001130 01  CM-NX-ENTRY                      PIC X(02) VALUE SPACES.
+001140 01  CM-NY-ENTRY                      PIC X(02) VALUE SPACES.
+001150 01  CM-NX                            PIC 9(02) VALUE ZERO.
+001160 01  CM-NY                            PIC 9(02) VALUE ZERO.
+001170 01  CM-RESULT                        PIC 9(04) VALUE ZERO.
+001180 01  CM-WORK-PRODUCT                  PIC 9(04) COMP VALUE ZERO.
+001190 01  CM-MESSAGE                       PIC X(40) VALUE SPACES.
+001200 01  CM-RUN-DATE                      PIC 9(08) VALUE ZERO.
+001210*
+001220*****************************************************************
+001230*    BUSINESS RANGE LIMITS FOR X AND Y
+001240*****************************************************************
+001250 01  CM-RANGE-LIMITS.
+001260     05  CM-MIN-VALUE                 PIC 9(02) VALUE 01.
+001270     05  CM-MAX-VALUE                 PIC 9(02) VALUE 99.
+001280*
+001290*****************************************************************
+001300*    PROGRAM SWITCHES
+001310*****************************************************************
+001320 01  CM-SWITCHES.
+001330     05  CM-VALID-ENTRY-SW            PIC X(01) VALUE "N".
+001340         88  CM-VALID-ENTRY               VALUE "Y".
+001350*
+001360*****************************************************************
+001370*    CALCREC - SHARED TRANSACTION RECORD FOR THIS CALCULATION
+001380*    (SEE CSIS_UL_IE/COPYBOOKS/CALCREC.CPY)
+001390*****************************************************************
+001400 01  CM-TRANSACTION-RECORD.
+001410     COPY CALCREC.
+001420*
+001430*****************************************************************
+001440*    FILE STATUS FOR MULTOUT
+001450*****************************************************************
+001460 01  CM-OUTPUT-STATUS                 PIC X(02) VALUE ZEROS.
+001470     88  CM-OUTPUT-OK                     VALUE "00".
+001480*
+001490*****************************************************************
+001500*    PARAMETERS PASSED TO THE CMNEXTID SUBPROGRAM (SEE
+001510*    CSIS_UL_IE/COPYBOOKS/NEXTPARM.CPY).
+001520*****************************************************************
+001530 01  CM-NEXT-ID-PARMS.
+001540     COPY NEXTPARM.
+001550*
+001560*****************************************************************
+001570*    PARAMETERS PASSED TO THE CMLIMCHK SUBPROGRAM (SEE
+001580*    CSIS_UL_IE/COPYBOOKS/LIMTPARM.CPY).
+001590*****************************************************************
+001600 01  CM-LIMIT-PARMS.
+001610     COPY LIMTPARM.
+001620*
+001630*****************************************************************
+001640*    PARAMETERS PASSED TO THE CMAUDLOG SUBPROGRAM - THE
+001650*    COMMON TRANSACTION FIELDS PLUS THE SOURCE AND TERMINAL ID
+001660*    THE AUDIT TRAIL NEEDS. NO CICS EIBTRMID IS AVAILABLE OUTSIDE
+001670*    A CICS REGION, SO THE TERMINAL ID IS A FIXED VALUE UNTIL
+001680*    SIGN-ON/TERMINAL SUPPORT IS ADDED TO THIS SCREEN.
+001690*****************************************************************
+001700 01  CM-AUDIT-PARMS.
+001710     05  CM-AP-SOURCE                 PIC X(01) VALUE "O".
+001720     05  CM-AP-TERMINAL-ID            PIC X(08) VALUE "TERM01".
+001730     COPY CALCREC.
+001740
+001750 SCREEN SECTION.
+001760*
+001770*****************************************************************
+001780*    CM-ENTRY-SCREEN
+001790*    ONLINE DATA-ENTRY PANEL - OPERATOR KEYS OPERATOR ID, TIER,
+001800*    X AND Y, THE EXTENDED RESULT AND ANY MESSAGE ARE DISPLAYED
+001810*    BACK.
+001820*****************************************************************
+001830 01  CM-ENTRY-SCREEN.
+001840     05  BLANK SCREEN.
+001850     05  LINE 01 COLUMN 01 VALUE "INPUT MULTIPLY - DATA ENTRY".
+001860     05  LINE 02 COLUMN 01 VALUE "OPERATOR ID = ".
+001870     05  COLUMN PLUS 01 PIC X(08) USING CM-OPERATOR-ENTRY.
+001880     05  LINE 03 COLUMN 01 VALUE "CUSTOMER TIER = ".
+001890     05  COLUMN PLUS 01 PIC X(02) USING CM-TIER-ENTRY.
+001900     05  LINE 04 COLUMN 01 VALUE "ENTER X = ".
+001910     05  COLUMN PLUS 01 PIC X(02) USING CM-NX-ENTRY.
+001920     05  LINE 05 COLUMN 01 VALUE "ENTER Y = ".
+001930     05  COLUMN PLUS 01 PIC X(02) USING CM-NY-ENTRY.
+001940     05  LINE 07 COLUMN 01 VALUE "RESULT  = ".
+001950     05  COLUMN PLUS 01 PIC Z(03)9 FROM CM-RESULT.
+001960     05  LINE 09 COLUMN 01 PIC X(40) FROM CM-MESSAGE.
+001970
+001980 PROCEDURE DIVISION.
+001990*
+002000*****************************************************************
+002010*    0000-MAINLINE
+002020*    LOOPS THE ENTRY SCREEN UNTIL X AND Y ARE BOTH VALID, THEN
+002030*    MULTIPLIES, WRITES MULTOUT AND THE AUDIT LOG, AND REDISPLAYS
+002040*    THE SCREEN WITH THE RESULT AND THE ACTUAL OUTCOME.
+002050*****************************************************************
+002060 0000-MAINLINE.
+002070     ACCEPT CM-RUN-DATE FROM DATE YYYYMMDD.
+002080     PERFORM 1000-GET-ENTRY
+002090         THRU 1000-GET-ENTRY-EXIT
+002100         UNTIL CM-VALID-ENTRY.
+002110     MULTIPLY CM-NX BY CM-NY GIVING CM-RESULT.
+002120     PERFORM 2500-BUILD-TRANSACTION
+002130         THRU 2500-BUILD-TRANSACTION-EXIT.
+002140     PERFORM 2700-WRITE-OUTPUT-RECORD
+002150         THRU 2700-WRITE-OUTPUT-RECORD-EXIT.
+002160     PERFORM 3000-WRITE-AUDIT-ENTRY
+002170         THRU 3000-WRITE-AUDIT-ENTRY-EXIT.
+002180     IF CM-TR-STATUS-OK OF CM-TRANSACTION-RECORD
+002190         MOVE "CALCULATION COMPLETE" TO CM-MESSAGE
+002200     ELSE
+002210         MOVE "RESULT NOT SAVED - NOTIFY SUPERVISOR" TO CM-MESSAGE
+002220     END-IF.
+002230     DISPLAY CM-ENTRY-SCREEN.
+002240     STOP RUN.
+002250*
+002260*****************************************************************
+002270*    1000-GET-ENTRY
+002280*    DISPLAYS THE SCREEN, ACCEPTS THE ENTRY, AND VALIDATES IT. A
+002290*    REJECTED ENTRY IS LOGGED TO CM-AUDIT-LOG BEFORE RE-PROMPTING
+002300*    SO THE ATTEMPT IS NOT LOST FROM THE COMPLIANCE AUDIT TRAIL.
+002310*****************************************************************
+002320 1000-GET-ENTRY.
+002330     DISPLAY CM-ENTRY-SCREEN.
+002340     ACCEPT CM-ENTRY-SCREEN.
+002350     PERFORM 2000-VALIDATE-ENTRY
+002360         THRU 2000-VALIDATE-ENTRY-EXIT.
+002370     IF NOT CM-VALID-ENTRY
+002380         PERFORM 2100-LOG-REJECTED-ENTRY
+002390             THRU 2100-LOG-REJECTED-ENTRY-EXIT
+002400     END-IF.
+002410 1000-GET-ENTRY-EXIT.
+002420     EXIT.
+002430*
+002440*****************************************************************
+002450*    2000-VALIDATE-ENTRY
+002460*    CHECKS X AND Y ARE NUMERIC AND WITHIN THE ALLOWED BUSINESS
+002470*    RANGE. SETS CM-VALID-ENTRY AND A MESSAGE FOR THE OPERATOR.
+002480*****************************************************************
+002490 2000-VALIDATE-ENTRY.
+002500     SET CM-VALID-ENTRY TO TRUE.
+002510     MOVE SPACES TO CM-MESSAGE.
+002520     IF CM-NX-ENTRY NOT NUMERIC OR CM-NY-ENTRY NOT NUMERIC
+002530         SET CM-VALID-ENTRY-SW TO "N"
+002540         MOVE "X AND Y MUST BE NUMERIC - RE-ENTER" TO CM-MESSAGE
+002550         GO TO 2000-VALIDATE-ENTRY-EXIT
+002560     END-IF.
+002570     MOVE CM-NX-ENTRY TO CM-NX.
+002580     MOVE CM-NY-ENTRY TO CM-NY.
+002590     IF CM-NX < CM-MIN-VALUE OR CM-NX > CM-MAX-VALUE
+002600         OR CM-NY < CM-MIN-VALUE OR CM-NY > CM-MAX-VALUE
+002610         SET CM-VALID-ENTRY-SW TO "N"
+002620         MOVE "X AND Y MUST BE 01 THRU 99 - RE-ENTER" TO
+002630             CM-MESSAGE
+002640         GO TO 2000-VALIDATE-ENTRY-EXIT
+002650     END-IF.
+002660     MOVE CM-TIER-ENTRY TO CM-LP-CUSTOMER-TIER.
+002670     MOVE CM-NX TO CM-LP-NX.
+002680     MOVE CM-NY TO CM-LP-NY.
+002690     CALL "CMLIMCHK" USING CM-LIMIT-PARMS.
+002700     IF CM-LP-OVER-LIMITS
+002710         SET CM-VALID-ENTRY-SW TO "N"
+002720         MOVE "OUT OF POLICY FOR TIER - RE-ENTER" TO CM-MESSAGE
+002730     END-IF.
+002740     IF CM-VALID-ENTRY
+002750         MULTIPLY CM-NX BY CM-NY GIVING CM-WORK-PRODUCT
+002760         IF CM-WORK-PRODUCT > 99
+002770             SET CM-VALID-ENTRY-SW TO "N"
+002780             MOVE "X TIMES Y MUST BE 99 OR LESS - RE-ENTER" TO
+002790                 CM-MESSAGE
+002800         END-IF
+002810     END-IF.
+002820 2000-VALIDATE-ENTRY-EXIT.
+002830     EXIT.
+002840*
+002850*****************************************************************
+002860*    2100-LOG-REJECTED-ENTRY
+002870*    BUILDS A REJECTED CALCREC FOR AN ENTRY THAT FAILED
+002880*    VALIDATION OR THE LIMIT CHECK AND LOGS IT TO CM-AUDIT-LOG,
+002890*    SO THE ATTEMPT IS ON THE COMPLIANCE AUDIT TRAIL EVEN THOUGH
+002900*    IT NEVER REACHES MULTOUT.
+002910*****************************************************************
+002920 2100-LOG-REJECTED-ENTRY.
+002930     CALL "CMNEXTID" USING CM-NEXT-ID-PARMS.
+002940     MOVE CM-NI-NEXT-ID TO CM-TR-TRANSACTION-ID
+002950         OF CM-TRANSACTION-RECORD.
+002960     MOVE CM-RUN-DATE TO CM-TR-DATE OF CM-TRANSACTION-RECORD.
+002970     MOVE CM-OPERATOR-ENTRY TO CM-TR-OPERATOR-ID
+002980         OF CM-TRANSACTION-RECORD.
+002990     MOVE CM-TIER-ENTRY TO CM-TR-CUSTOMER-TIER
+003000         OF CM-TRANSACTION-RECORD.
+003010     IF CM-NX-ENTRY NUMERIC
+003020         MOVE CM-NX-ENTRY TO CM-TR-NX OF CM-TRANSACTION-RECORD
+003030     ELSE
+003040         MOVE ZERO TO CM-TR-NX OF CM-TRANSACTION-RECORD
+003050     END-IF.
+003060     IF CM-NY-ENTRY NUMERIC
+003070         MOVE CM-NY-ENTRY TO CM-TR-NY OF CM-TRANSACTION-RECORD
+003080     ELSE
+003090         MOVE ZERO TO CM-TR-NY OF CM-TRANSACTION-RECORD
+003100     END-IF.
+003110     MOVE ZERO TO CM-TR-RESULT OF CM-TRANSACTION-RECORD.
+003120     SET CM-TR-STATUS-REJECTED OF CM-TRANSACTION-RECORD TO TRUE.
+003130     PERFORM 3000-WRITE-AUDIT-ENTRY
+003140         THRU 3000-WRITE-AUDIT-ENTRY-EXIT.
+003150 2100-LOG-REJECTED-ENTRY-EXIT.
+003160     EXIT.
+003170*
+003180*****************************************************************
+003190*    2500-BUILD-TRANSACTION
+003200*    BUILDS THE SHARED CALCREC TRANSACTION RECORD FOR THIS ENTRY
+003210*    SO IT CARRIES THE SAME FIELDS AS A BATCH RECORD. THE
+003220*    TRANSACTION ID COMES FROM CMNEXTID, WHICH OWNS THE
+003230*    PERSISTED SEQUENCE SHARED WITH BATCHMUL, SO THE TWO
+003240*    PROGRAMS WRITING TO THE SAME KEYED MULTOUT NEVER HAND OUT
+003250*    THE SAME ID.
+003260*****************************************************************
+003270 2500-BUILD-TRANSACTION.
+003280     CALL "CMNEXTID" USING CM-NEXT-ID-PARMS.
+003290     MOVE CM-NI-NEXT-ID TO CM-TR-TRANSACTION-ID
+003300         OF CM-TRANSACTION-RECORD.
+003310     MOVE CM-RUN-DATE TO CM-TR-DATE OF CM-TRANSACTION-RECORD.
+003320     MOVE CM-OPERATOR-ENTRY TO CM-TR-OPERATOR-ID
+003330         OF CM-TRANSACTION-RECORD.
+003340     MOVE CM-TIER-ENTRY TO CM-TR-CUSTOMER-TIER
+003350         OF CM-TRANSACTION-RECORD.
+003360     MOVE CM-NX TO CM-TR-NX OF CM-TRANSACTION-RECORD.
+003370     MOVE CM-NY TO CM-TR-NY OF CM-TRANSACTION-RECORD.
+003380     MOVE CM-RESULT TO CM-TR-RESULT OF CM-TRANSACTION-RECORD.
+003390     SET CM-TR-STATUS-OK OF CM-TRANSACTION-RECORD TO TRUE.
+003400 2500-BUILD-TRANSACTION-EXIT.
+003410     EXIT.
+003420*
+003430*****************************************************************
+003440*    2700-WRITE-OUTPUT-RECORD
+003450*    WRITES THIS RESULT TO THE MULTOUT INDEXED FILE KEYED BY
+003460*    TRANSACTION ID, SHARED WITH THE BATCH DRIVER, SO THE BILLING
+003470*    EXTRACT JOB CAN PICK IT UP WITH A KEYED READ. THE FILE IS
+003480*    OPENED I-O TO PRESERVE TRANSACTIONS ALREADY ON THE FILE, OR
+003490*    OUTPUT IF THIS IS THE FIRST RUN AND MULTOUT DOES NOT YET
+003500*    EXIST. IF THE OPEN OR THE WRITE FAILS, THE TRANSACTION
+003510*    RECORD IS MARKED REJECTED SO 0000-MAINLINE AND CM-AUDIT-LOG
+003520*    BOTH SEE THAT MULTOUT WAS NOT ACTUALLY UPDATED.
+003530*****************************************************************
+003540 2700-WRITE-OUTPUT-RECORD.
+003550     OPEN I-O OUTPUT-FILE.
+003560     IF NOT CM-OUTPUT-OK
+003570         OPEN OUTPUT OUTPUT-FILE
+003580     END-IF.
+003590     IF NOT CM-OUTPUT-OK
+003600         DISPLAY "INPUT-MULTIPLY: UNABLE TO OPEN MULTOUT, "
+003610                 "STATUS = " CM-OUTPUT-STATUS
+003620         SET CM-TR-STATUS-REJECTED OF CM-TRANSACTION-RECORD
+003630             TO TRUE
+003640         GO TO 2700-WRITE-OUTPUT-RECORD-EXIT
+003650     END-IF.
+003660     MOVE CM-TR-TRANSACTION-ID OF CM-TRANSACTION-RECORD
+003670         TO OUT-TRANSACTION-ID.
+003680     MOVE CM-NX TO OUT-NX.
+003690     MOVE CM-NY TO OUT-NY.
+003700     MOVE CM-RESULT TO OUT-RESULT.
+003710     WRITE OUTPUT-LINE-RECORD
+003720         INVALID KEY
+003730             DISPLAY "INPUT-MULTIPLY: DUPLICATE TRANSACTION "
+003740                     "ID ON MULTOUT - " OUT-TRANSACTION-ID
+003750             SET CM-TR-STATUS-REJECTED OF CM-TRANSACTION-RECORD
+003760                 TO TRUE
+003770     END-WRITE.
+003780     CLOSE OUTPUT-FILE.
+003790 2700-WRITE-OUTPUT-RECORD-EXIT.
+003800     EXIT.
+003810*
+003820*****************************************************************
+003830*    3000-WRITE-AUDIT-ENTRY
+003840*    CALLS THE SHARED AUDIT LOGGER TO RECORD THIS CALCULATION
+003850*    FOR COMPLIANCE TRACEABILITY.
+003860*****************************************************************
+003870 3000-WRITE-AUDIT-ENTRY.
+003880     MOVE CORRESPONDING CM-TRANSACTION-RECORD TO CM-AUDIT-PARMS.
+003890     CALL "CMAUDLOG" USING CM-AUDIT-PARMS.
+003900 3000-WRITE-AUDIT-ENTRY-EXIT.
+003910     EXIT.
