@@ -0,0 +1,20 @@
+000010*
+000020*****************************************************************
+000030*    NEXTPARM
+000040*    SHARED PARAMETER LIST FOR THE CMNEXTID SUBPROGRAM
+000050*    ---------------------------------------------------------
+000060*    RETURNS THE NEXT TRANSACTION ID IN THE SINGLE SEQUENCE
+000070*    SHARED BY BATCHMUL AND INPUTMUL SO THE TWO PROGRAMS NEVER
+000080*    HAND OUT THE SAME ID TO MULTOUT, WHICH BOTH WRITE TO KEYED
+000090*    BY TRANSACTION ID. CALLED WITH NO OTHER PARAMETERS - THE
+000100*    INCLUDING PROGRAM SUPPLIES THE 01-LEVEL GROUP NAME, E.G.
+000110*
+000120*        01  CM-NEXT-ID-PARMS.
+000130*            COPY NEXTPARM.
+000140*
+000150*    MODIFICATION HISTORY
+000160*    --------------------
+000170*    08/09/26  JI  INITIAL VERSION.
+000180*****************************************************************
+000190*
+000200   05  CM-NI-NEXT-ID               PIC 9(08).
