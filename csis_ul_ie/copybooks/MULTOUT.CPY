@@ -0,0 +1,29 @@
+000010*
+000020*****************************************************************
+000030*    MULTOUT
+000040*    SHARED RESULT RECORD FOR THE MULTOUT INDEXED FILE
+000050*    ---------------------------------------------------------
+000060*    ONE RESULT RECORD KEYED BY TRANSACTION ID, WRITTEN BY BOTH
+000070*    THE BATCH DRIVER AND THE ONLINE SCREEN, SO DOWNSTREAM
+000080*    BILLING PICKUP SEES ONE RECORD LAYOUT NO MATTER WHICH
+000090*    PROGRAM PRODUCED IT. THE INCLUDING PROGRAM SUPPLIES THE
+000100*    01-LEVEL GROUP NAME AND THE FD, E.G.
+000110*
+000120*        FD  OUTPUT-FILE
+000130*            RECORD CONTAINS 16 CHARACTERS.
+000140*        01  OUTPUT-LINE-RECORD.
+000150*            COPY MULTOUT.
+000160*
+000170*    MODIFICATION HISTORY
+000180*    --------------------
+000190*    08/09/26  JI  INITIAL VERSION - PULLED OUT OF BATCHMUL AND
+000200*                  INPUTMUL, WHERE THE SAME RECORD LAYOUT WAS
+000210*                  DUPLICATED VERBATIM IN BOTH FDS WITH NOTHING
+000220*                  TO STOP THE TWO COPIES FROM DRIFTING APART.
+000230*****************************************************************
+000240*
+000250    05  OUT-TRANSACTION-ID          PIC 9(08).
+000260    05  OUT-NX                      PIC 9(02).
+000270    05  OUT-NY                      PIC 9(02).
+000280    05  OUT-RESULT                  PIC 9(02).
+000290    05  FILLER                      PIC X(02).
