@@ -0,0 +1,28 @@
+000010*
+000020*****************************************************************
+000030*    LIMTPARM
+000040*    SHARED PARAMETER LIST FOR THE CM-LIMIT-CHECK SUBPROGRAM
+000050*    ---------------------------------------------------------
+000060*    CUSTOMER TIER AND THE NX/NY BEING OFFERED, AND THE RESULT OF
+000070*    CHECKING THEM AGAINST THE CUSTLIM REFERENCE FILE - WHETHER
+000080*    THE COMBINATION IS WITHIN POLICY AND, IF NOT, WHY. CALLED BY
+000090*    THE BATCH DRIVER AND THE ONLINE SCREEN BEFORE THE MULTIPLY,
+000100*    AND BY CM-LIMIT-CHECK ITSELF AS ITS LINKAGE SECTION, SO ALL
+000110*    THREE AGREE ON ONE PARAMETER LAYOUT. THE INCLUDING PROGRAM
+000120*    SUPPLIES THE 01-LEVEL GROUP NAME, E.G.
+000130*
+000140*        01  CM-LIMIT-PARMS.
+000150*            COPY LIMTPARM.
+000160*
+000170*    MODIFICATION HISTORY
+000180*    --------------------
+000190*    08/09/26  JI  INITIAL VERSION.
+000200*****************************************************************
+000210*
+000220    05  CM-LP-CUSTOMER-TIER         PIC X(02).
+000230    05  CM-LP-NX                    PIC 9(02).
+000240    05  CM-LP-NY                    PIC 9(02).
+000250    05  CM-LP-RESULT-SW             PIC X(01).
+000260        88  CM-LP-WITHIN-LIMITS         VALUE "Y".
+000270        88  CM-LP-OVER-LIMITS           VALUE "N".
+000280    05  CM-LP-REASON                PIC X(08).
