@@ -0,0 +1,33 @@
+000010*
+000020*****************************************************************
+000030*    CALCREC
+000040*    SHARED CALCULATION TRANSACTION RECORD
+000050*    --------------------------------------
+000060*    COMMON FIELDS FOR ONE NX-BY-NY CALCULATION TRANSACTION -
+000070*    TRANSACTION ID, DATE, OPERATOR, THE TWO FACTORS, THE
+000080*    RESULT, AND A STATUS CODE. INCLUDED BY THE BATCH DRIVER,
+000090*    THE SUMMARY/EXCEPTION REPORT WRITER, AND THE AUDIT LOGGER
+000100*    SO ALL THREE AGREE ON ONE LAYOUT FOR THE SAME TRANSACTION.
+000110*    THE INCLUDING PROGRAM SUPPLIES THE 01-LEVEL GROUP NAME, E.G.
+000120*
+000130*        01  CM-TRANSACTION-RECORD.
+000140*            COPY CALCREC.
+000150*
+000160*    MODIFICATION HISTORY
+000170*    --------------------
+000180*    08/09/26  JI  INITIAL VERSION.
+000190*    08/09/26  JI  ADDED CM-TR-CUSTOMER-TIER SO THE TIER USED FOR
+000200*                  THE PER-CUSTOMER QUANTITY/PRICE LIMIT LOOKUP
+000210*                  TRAVELS WITH THE REST OF THE TRANSACTION.
+000220*****************************************************************
+000230*
+000240    05  CM-TR-TRANSACTION-ID        PIC 9(08).
+000250    05  CM-TR-DATE                  PIC 9(08).
+000260    05  CM-TR-OPERATOR-ID           PIC X(08).
+000270    05  CM-TR-CUSTOMER-TIER         PIC X(02).
+000280    05  CM-TR-NX                    PIC 9(02).
+000290    05  CM-TR-NY                    PIC 9(02).
+000300    05  CM-TR-RESULT                PIC 9(04).
+000310    05  CM-TR-STATUS-CODE           PIC X(02).
+000320        88  CM-TR-STATUS-OK             VALUE "00".
+000330        88  CM-TR-STATUS-REJECTED       VALUE "99".
