@@ -0,0 +1,101 @@
+//CSISBM01 JOB (CSISACCT),'I IGBANAM',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID,REGION=0M
+//*
+//*****************************************************************
+//*   CSISBM01
+//*   OVERNIGHT BATCH NX/NY ORDER-LINE MULTIPLY RUN
+//*   ---------------------------------------------
+//*   RUNS BATCH-MULTIPLY AGAINST THE DAY'S ORDER-LINE FEED,
+//*   PRODUCING THE INDEXED RESULT FILE FOR THE BILLING EXTRACT,
+//*   THE EXCEPTION AND SUMMARY REPORTS, AND THE COMPLIANCE AUDIT
+//*   LOG, SO OPERATIONS CAN SCHEDULE THE RUN IN THE OVERNIGHT
+//*   BATCH WINDOW INSTEAD OF RELYING ON SOMEONE KEYING EACH
+//*   ORDER LINE INTO INPUT-MULTIPLY AT A TERMINAL. THE CUSTLIM
+//*   REFERENCE FILE AND THE CHECKPOINT FILE ARE CARRIED FORWARD
+//*   FROM RUN TO RUN, SO BOTH ARE DISP=SHR RATHER THAN NEW.
+//*
+//*   IF STEP010 ENDS OTHER THAN RC=0, STEP020 AND STEP030 ARE
+//*   BYPASSED AND THE EXCEPTION REPORT IS LEFT ON THE NEW
+//*   CSIS.UL.IE.EXCPRPT GENERATION FOR OPERATIONS TO REVIEW
+//*   BEFORE THE NEXT RESTART - SEE BATCH-MULTIPLY'S OWN
+//*   CHECKPOINT/RESTART HANDLING FOR WHAT A RESTARTED RUN OF THIS
+//*   STEP DOES WITH A PARTIALLY COMPLETE MULTOUT AND CHECKPOINT
+//*   FILE. BATCH-MULTIPLY NOW SETS RETURN-CODE ON EVERY FATAL
+//*   ABORT (UNABLE TO OPEN ORDRLINE, MULTOUT, EXCPRPT, OR
+//*   SUMMRPT) SO THIS COND= ACTUALLY CATCHES THOSE FAILURES
+//*   INSTEAD OF SEEING RETURN-CODE 0 FROM EVERY RUN.
+//*
+//*   ORDRLINE, EXCPRPT, AND SUMMRPT ARE ALL GENERATION DATA
+//*   GROUPS SINCE THIS JOB RUNS EVERY NIGHT - ORDRLINE(0) IS
+//*   TODAY'S FEED ALREADY CATALOGED BY THE UPSTREAM FEED JOB,
+//*   AND EXCPRPT(+1)/SUMMRPT(+1) ARE TONIGHT'S NEW GENERATIONS,
+//*   SO A REPEATED RUN NEVER COLLIDES WITH A DATASET NAME A
+//*   PRIOR NIGHT ALREADY CATALOGED.
+//*
+//*   TRANSEQ HOLDS THE LAST TRANSACTION ID HANDED OUT TO EITHER
+//*   THIS JOB OR THE ONLINE PROGRAM AND IS NEVER RESET, SO IT
+//*   IS CARRIED FORWARD THE SAME AS CUSTLIM AND CHKPOINT.
+//*
+//*   MODIFICATION HISTORY
+//*   --------------------
+//*   08/09/26  JI  INITIAL VERSION.
+//*   08/09/26  JI  PGM= RENAMED FROM BATCH-MULTIPLY TO BATCHMUL -
+//*                 A REAL LOAD LIBRARY MEMBER NAME CANNOT EXCEED
+//*                 8 CHARACTERS OR CONTAIN A HYPHEN. ADDED THE
+//*                 TRANSEQ DD FOR THE PERSISTED TRANSACTION ID
+//*                 SEQUENCE.
+//*   08/09/26  JI  ORDRLINE WAS READING THE (+1) GENERATION,
+//*                 WHICH IS FOR A GENERATION CREATED IN THIS
+//*                 STEP, NOT THE EXISTING FEED FILE - CHANGED TO
+//*                 (0), TODAY'S CURRENT GENERATION. MADE EXCPRPT
+//*                 AND SUMMRPT GDGS LIKE ORDRLINE INSTEAD OF
+//*                 FIXED DSNS SO A SECOND NIGHTLY RUN DOES NOT
+//*                 FAIL ALLOCATION AGAINST A NAME THE PRIOR
+//*                 NIGHT'S RUN ALREADY CATALOGED. ADDED STEP030
+//*                 TO PRINT SUMMRPT TO SYSOUT THE SAME WAY
+//*                 STEP020 ALREADY PRINTS EXCPRPT, SO THE
+//*                 SUPERVISOR'S COPY REACHES SYSOUT INSTEAD OF
+//*                 ONLY BEING LEFT AS A CATALOGED DATASET.
+//*****************************************************************
+//*
+//STEP010  EXEC PGM=BATCHMUL,REGION=0M
+//STEPLIB  DD   DISP=SHR,DSN=CSIS.UL.IE.LOADLIB
+//ORDRLINE DD   DISP=SHR,DSN=CSIS.UL.IE.ORDRLINE(0)
+//MULTOUT  DD   DISP=SHR,DSN=CSIS.UL.IE.MULTOUT
+//CUSTLIM  DD   DISP=SHR,DSN=CSIS.UL.IE.CUSTLIM
+//CHKPOINT DD   DISP=SHR,DSN=CSIS.UL.IE.CHKPOINT
+//TRANSEQ  DD   DISP=SHR,DSN=CSIS.UL.IE.TRANSEQ
+//AUDITLOG DD   DISP=MOD,DSN=CSIS.UL.IE.AUDITLOG
+//EXCPRPT  DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=CSIS.UL.IE.EXCPRPT(+1),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SUMMRPT  DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=CSIS.UL.IE.SUMMRPT(+1),
+//             UNIT=SYSDA,SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SYSOUT   DD   SYSOUT=*
+//*
+//*****************************************************************
+//*   STEP020 PRINTS THE EXCEPTION REPORT TO SYSOUT FOR THE
+//*   OVERNIGHT SHIFT TO REVIEW, BUT ONLY WHEN STEP010 COMPLETED
+//*   CLEAN - COND=(0,NE,STEP010) BYPASSES THIS STEP IF STEP010'S
+//*   RETURN CODE WAS NOT ZERO. THE (+1) REFERENCE PICKS UP THE
+//*   SAME NEW GENERATION STEP010 JUST CREATED.
+//*****************************************************************
+//STEP020  EXEC PGM=IEBGENER,COND=(0,NE,STEP010)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   DISP=SHR,DSN=CSIS.UL.IE.EXCPRPT(+1)
+//SYSUT2   DD   SYSOUT=*
+//*
+//*****************************************************************
+//*   STEP030 PRINTS THE SUMMARY REPORT TO SYSOUT SO THE
+//*   SUPERVISOR HAS A SYSOUT COPY TO FILE, NOT JUST THE
+//*   CATALOGED SUMMRPT DATASET. SAME COND= AS STEP020.
+//*****************************************************************
+//STEP030  EXEC PGM=IEBGENER,COND=(0,NE,STEP010)
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   DISP=SHR,DSN=CSIS.UL.IE.SUMMRPT(+1)
+//SYSUT2   DD   SYSOUT=*
