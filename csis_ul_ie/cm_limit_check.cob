@@ -0,0 +1,95 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CMLIMCHK.
+000030 AUTHOR. IGBANAM.
+000040 INSTALLATION. CSIS-UL-IE.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070*
+000080*****************************************************************
+000090*    MODIFICATION HISTORY
+000100*    --------------------
+000110*    08/09/26  JI  INITIAL VERSION - CALLED BY INPUT-MULTIPLY AND
+000120*                  BATCH-MULTIPLY BEFORE THE MULTIPLY TO LOOK UP
+000130*                  THE CALLER'S CUSTOMER TIER ON THE MAINTAINED
+000140*                  CUSTLIM REFERENCE FILE AND FLAG AN NX/NY
+000150*                  COMBINATION THAT IS OUT OF POLICY FOR THAT
+000160*                  TIER, INSTEAD OF LEAVING THE CHECK TO A
+000170*                  SPREADSHEET SOMEONE LOOKS AT BY HAND.
+000175*    08/09/26  JI  RENAMED FROM CM-LIMIT-CHECK TO CMLIMCHK - A
+000176*                  REAL LOAD LIBRARY MEMBER NAME CANNOT EXCEED 8
+000177*                  CHARACTERS OR CONTAIN A HYPHEN.
+000180*****************************************************************
+000190*
+000200 ENVIRONMENT DIVISION.
+000210 CONFIGURATION SECTION.
+000220 SOURCE-COMPUTER. CSIS-UL-IE.
+000230 OBJECT-COMPUTER. CSIS-UL-IE.
+000240 INPUT-OUTPUT SECTION.
+000250 FILE-CONTROL.
+000260     SELECT CUSTOMER-LIMITS-FILE ASSIGN TO "CUSTLIM"
+000270         ORGANIZATION IS INDEXED
+000280         ACCESS MODE IS RANDOM
+000290         RECORD KEY IS CL-CUSTOMER-TIER
+000300         FILE STATUS IS CM-LIMITS-STATUS.
+000310
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340*
+000350*****************************************************************
+000360*    CUSTLIM - MAINTAINED REFERENCE FILE OF PER-CUSTOMER-TIER
+000370*    ORDER QUANTITY AND UNIT PRICE CAPS, KEYED BY TIER CODE.
+000380*****************************************************************
+000390 FD  CUSTOMER-LIMITS-FILE
+000400     RECORD CONTAINS 06 CHARACTERS.
+000410 01  CUSTOMER-LIMITS-RECORD.
+000420     05  CL-CUSTOMER-TIER            PIC X(02).
+000430     05  CL-MAX-QUANTITY             PIC 9(02).
+000440     05  CL-MAX-UNIT-PRICE           PIC 9(02).
+000450
+000460 WORKING-STORAGE SECTION.
+000470 01  CM-LIMITS-STATUS                PIC X(02) VALUE ZEROS.
+000480     88  CM-LIMITS-OK                    VALUE "00".
+000490
+000500 LINKAGE SECTION.
+000510*
+000520*****************************************************************
+000530*    CM-LIMIT-PARMS - THE CUSTOMER TIER AND NX/NY TO CHECK, AND
+000540*    THE PASS/FAIL RESULT AND REASON RETURNED TO THE CALLER (SEE
+000550*    CSIS_UL_IE/COPYBOOKS/LIMTPARM.CPY).
+000560*****************************************************************
+000570 01  CM-LIMIT-PARMS.
+000580     COPY LIMTPARM.
+000590
+000600 PROCEDURE DIVISION USING CM-LIMIT-PARMS.
+000610*
+000620*****************************************************************
+000630*    0000-MAINLINE
+000640*    READS THE CUSTLIM RECORD FOR THE CALLER'S TIER AND COMPARES
+000650*    NX AND NY AGAINST THAT TIER'S QUANTITY AND PRICE CAPS.
+000660*****************************************************************
+000670 0000-MAINLINE.
+000680     SET CM-LP-WITHIN-LIMITS TO TRUE.
+000690     MOVE SPACES TO CM-LP-REASON.
+000700     OPEN INPUT CUSTOMER-LIMITS-FILE.
+000710     IF NOT CM-LIMITS-OK
+000720         SET CM-LP-OVER-LIMITS TO TRUE
+000730         MOVE "NOFILE" TO CM-LP-REASON
+000740         GO TO 0000-MAINLINE-EXIT
+000750     END-IF.
+000760     MOVE CM-LP-CUSTOMER-TIER TO CL-CUSTOMER-TIER.
+000770     READ CUSTOMER-LIMITS-FILE
+000780         INVALID KEY
+000790             SET CM-LP-OVER-LIMITS TO TRUE
+000800             MOVE "NOTIER" TO CM-LP-REASON
+000810     END-READ.
+000820     IF CM-LP-WITHIN-LIMITS AND CM-LP-NX > CL-MAX-QUANTITY
+000830         SET CM-LP-OVER-LIMITS TO TRUE
+000840         MOVE "QTYLIM" TO CM-LP-REASON
+000850     END-IF.
+000860     IF CM-LP-WITHIN-LIMITS AND CM-LP-NY > CL-MAX-UNIT-PRICE
+000870         SET CM-LP-OVER-LIMITS TO TRUE
+000880         MOVE "PRICELIM" TO CM-LP-REASON
+000890     END-IF.
+000900     CLOSE CUSTOMER-LIMITS-FILE.
+000910 0000-MAINLINE-EXIT.
+000920     GOBACK.
