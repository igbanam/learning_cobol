@@ -0,0 +1,736 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. BATCHMUL.
+000030 AUTHOR. IGBANAM.
+000040 INSTALLATION. CSIS-UL-IE.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070*
+000080*****************************************************************
+000090*    MODIFICATION HISTORY
+000100*    --------------------
+000110*    08/09/26  JI  INITIAL VERSION - BATCH DRIVER READS AN
+000120*                  ORDER-LINE FILE OF NX/NY PAIRS AND WRITES
+000130*                  THE EXTENDED RESULTS TO AN OUTPUT FILE, SO
+000140*                  A FULL DAY OF LINES CAN RUN UNATTENDED
+000150*                  INSTEAD OF ONE PAIR AT A TIME AT THE CONSOLE.
+000160*    08/09/26  JI  ADDED NUMERIC AND RANGE VALIDATION ON OL-NX
+000170*                  AND OL-NY BEFORE THE MULTIPLY - BAD LINES ARE
+000180*                  COUNTED AND SKIPPED INSTEAD OF BEING MULTIPLIED
+000190*                  AND SHIPPED DOWNSTREAM AS A WRONG TOTAL.
+000200*    08/09/26  JI  NARROWED THE EXTENDED RESULT BACK TO PIC 99 TO
+000210*                  MATCH THE ORIGINAL FIELD, AND ADDED A DATED
+000220*                  EXCEPTION REPORT THAT LISTS EVERY RECORD
+000230*                  REJECTED FOR BAD INPUT OR RESULT OVERFLOW SO
+000240*                  DATA ENTRY HAS SOMETHING TO CORRECT FROM.
+000250*    08/09/26  JI  ADDED A PRINTED SUMMARY REPORT WITH A HEADER,
+000260*                  RUN DATE, ONE LINE PER NX/NY/RESULT, AND A
+000270*                  GRAND-TOTAL LINE THE SUPERVISOR CAN FILE AS
+000280*                  PROOF OF THE DAY'S TOTALS.
+000290*    08/09/26  JI  CALLS CM-AUDIT-LOG FOR EVERY SUCCESSFUL
+000300*                  CALCULATION SO THE RUN HAS A COMPLIANCE
+000310*                  AUDIT TRAIL ALONGSIDE THE OUTPUT FILE.
+000320*    08/09/26  JI  ADDED CHECKPOINT/RESTART - THE LAST RECORD
+000330*                  NUMBER PROCESSED IS SAVED EVERY CM-CHECKPOINT-
+000340*                  INTERVAL RECORDS SO A RESTARTED RUN SKIPS
+000350*                  EVERYTHING ALREADY COMPLETED INSTEAD OF
+000360*                  REPROCESSING THE ORDER-LINE FILE FROM RECORD
+000370*                  ONE AFTER AN ABEND, IPL, OR OPERATOR CANCEL.
+000380*    08/09/26  JI  EVERY RECORD NOW GETS A TRANSACTION ID AND IS
+000390*                  BUILT INTO THE SHARED CALCREC TRANSACTION
+000400*                  RECORD (COPYBOOKS/CALCREC.CPY). THE TRANSACTION
+000410*                  ID IS CARRIED ONTO THE EXCEPTION AND SUMMARY
+000420*                  REPORT LINES AND PASSED TO CM-AUDIT-LOG SO THE
+000430*                  REPORT WRITER AND THE AUDIT LOGGER AGREE WITH
+000440*                  THE BATCH DRIVER ON ONE RECORD LAYOUT.
+000450*    08/09/26  JI  MULTOUT IS NOW AN INDEXED FILE KEYED BY
+000460*                  TRANSACTION ID SO THE BILLING EXTRACT CAN DO A
+000470*                  KEYED READ INSTEAD OF RETYPING A DISPLAY LINE.
+000480*                  A RESTARTED RUN OPENS MULTOUT I-O INSTEAD OF
+000490*                  OUTPUT SO TRANSACTIONS WRITTEN BEFORE THE LAST
+000500*                  CHECKPOINT ARE NOT LOST.
+000510*    08/09/26  JI  ORDER-LINE-RECORD NOW CARRIES A CUSTOMER TIER.
+000520*                  AFTER OL-NX AND OL-NY PASS NUMERIC AND RANGE
+000530*                  VALIDATION, CM-LIMIT-CHECK IS CALLED TO LOOK
+000540*                  THE TIER UP ON THE MAINTAINED CUSTLIM REFERENCE
+000550*                  FILE - A LINE OVER THE TIER'S QUANTITY OR PRICE
+000560*                  CAP IS REJECTED TO THE EXCEPTION REPORT THE
+000570*                  SAME AS A NONNUMERIC OR OUT-OF-RANGE LINE.
+000580*    08/09/26  JI  RENAMED FROM BATCH-MULTIPLY TO BATCHMUL, AND
+000590*                  THE CALLS TO CM-AUDIT-LOG AND CM-LIMIT-CHECK
+000600*                  NOW NAME CMAUDLOG AND CMLIMCHK - A REAL LOAD
+000610*                  LIBRARY MEMBER NAME CANNOT EXCEED 8 CHARACTERS
+000620*                  OR CONTAIN A HYPHEN.
+000630*    08/09/26  JI  TRANSACTION IDS NOW COME FROM CMNEXTID, WHICH
+000640*                  PERSISTS THE LAST ID HANDED OUT ACROSS RUNS, ON
+000650*                  THE TRANSEQ FILE, INSTEAD OF A WORKING-STORAGE
+000660*                  COUNTER THAT RESET TO ZERO ON EVERY RUN. A
+000670*                  RESTARTED RUN WAS HANDING OUT IDS THAT COLLIDED
+000680*                  WITH ONES ALREADY WRITTEN TO MULTOUT BEFORE THE
+000690*                  LAST CHECKPOINT, SO THE SECOND HALF OF A
+000700*                  RESTARTED RUN NEVER ACTUALLY REACHED MULTOUT.
+000710*    08/09/26  JI  A DUPLICATE-KEY WRITE TO MULTOUT NO LONGER
+000720*                  COUNTS AS WRITTEN ON THE SUMMARY REPORT OR GOES
+000730*                  TO CM-AUDIT-LOG AS A SUCCESSFUL TRANSACTION -
+000740*                  IT IS NOW REJECTED TO THE EXCEPTION REPORT LIKE
+000750*                  ANY OTHER BAD RECORD, SO THE GRAND TOTAL AND
+000760*                  THE AUDIT TRAIL CANNOT DIVERGE FROM WHAT
+000770*                  ACTUALLY LANDED ON MULTOUT. EVERY RECORD -
+000780*                  WRITTEN OR REJECTED - NOW GOES TO CM-AUDIT-LOG,
+000790*                  SINCE A REJECTED ATTEMPT ON A PRICING
+000800*                  CALCULATION IS ITSELF SOMETHING A COMPLIANCE
+000810*                  REVIEWER WOULD EXPECT TO FIND IN THE AUDIT
+000820*                  TRAIL.
+000830*    08/09/26  JI  FIXED 1200-SKIP-COMPLETED-RECORDS LEAVING
+000840*                  CM-RECORDS-READ-CT ONE HIGHER THAN THE RESTART
+000850*                  COUNT AFTER THE SKIP LOOP - THE PRETEST PERFORM
+000860*                  VARYING STOPS WITH THE COUNTER ALREADY BUMPED
+000870*                  PAST THE LAST RECORD SKIPPED, WHICH MISLABELED
+000880*                  EVERY RECORD AFTER A RESTART ON THE EXCEPTION
+000890*                  REPORT AND SAVED THE NEXT CHECKPOINT ONE RECORD
+000900*                  TOO HIGH, SO A SECOND RESTART WOULD SILENTLY
+000910*                  SKIP A RECORD THAT WAS NEVER PROCESSED.
+000920*    08/09/26  JI  SET RETURN-CODE BEFORE EVERY FATAL STOP RUN -
+000930*                  UNABLE TO OPEN ORDRLINE, MULTOUT, EXCPRPT, OR
+000940*                  SUMMRPT WAS LEAVING RETURN-CODE AT ITS DEFAULT
+000950*                  OF ZERO, SO CSISBM01'S COND=(0,NE,STEP010) ON
+000960*                  STEP020 COULD NEVER TELL A FAILED RUN FROM A
+000970*                  CLEAN ONE.
+000980*    08/09/26  JI  GUARDED THE READ-AHEAD AT THE END OF 1000-
+000990*                  INITIALIZE WITH A CHECK FOR CM-END-OF-FILE - ON
+001000*                  A RESTART WHERE THE SKIP LOOP ITSELF HITS END
+001010*                  OF FILE, FOR EXAMPLE A SHORTER RE-SUPPLIED
+001020*                  ORDRLINE, THE UNCONDITIONAL READ WAS ISSUING A
+001030*                  SECOND READ AGAINST A FILE ALREADY AT END OF
+001040*                  FILE.
+001050*    08/09/26  JI  1000-INITIALIZE NOW OPENS MULTOUT I-O FIRST AND
+001060*                  FALLS BACK TO OUTPUT ONLY WHEN I-O ITSELF
+001070*                  FAILS, INSTEAD OF BRANCHING ON THE RESTART
+001080*                  COUNT - A NORMAL, NON-RESTART RUN WAS TAKING
+001090*                  OPEN OUTPUT AND WIPING EVERY RECORD MULTOUT
+001100*                  EVER HELD. 2700-TAKE-CHECKPOINT NOW SAVES THE
+001110*                  CHECKPOINT AFTER EVERY RECORD INSTEAD OF EVERY
+001120*                  CM-CHECKPOINT-INTERVAL RECORDS, SO A RESTART
+001130*                  AFTER AN ABEND CANNOT REPROCESS AND DOUBLE-
+001140*                  WRITE A RECORD ALREADY ON MULTOUT UNDER A NEW
+001150*                  TRANSACTION ID. 2200-VALIDATE-RECORD NOW MOVES
+001160*                  OL-NX/OL-NY (OR ZERO WHEN NONNUMERIC) INTO
+001170*                  CM-WORK-NX/CM-WORK-NY BEFORE REJECTING FOR ANY
+001180*                  REASON - A NONNUMERIC RECORD WAS LEAVING THE
+001190*                  PRIOR RECORD'S NX/NY IN PLACE, SO ITS AUDIT ROW
+001200*                  CARRIED THE WRONG FACTORS. THE MULTOUT RECORD
+001210*                  LAYOUT NOW COMES FROM A SHARED MULTOUT.CPY
+001220*                  COPYBOOK INSTEAD OF BEING DUPLICATED IN THIS
+001230*                  FD AND INPUTMUL'S.
+001240*****************************************************************
+001250*
+001260 ENVIRONMENT DIVISION.
+001270 CONFIGURATION SECTION.
+001280 SOURCE-COMPUTER. CSIS-UL-IE.
+001290 OBJECT-COMPUTER. CSIS-UL-IE.
+001300 INPUT-OUTPUT SECTION.
+001310 FILE-CONTROL.
+001320     SELECT ORDER-LINE-FILE ASSIGN TO "ORDRLINE"
+001330         ORGANIZATION IS LINE SEQUENTIAL
+001340         FILE STATUS IS CM-ORDER-LINE-STATUS.
+001350
+001360     SELECT OUTPUT-FILE ASSIGN TO "MULTOUT"
+001370         ORGANIZATION IS INDEXED
+001380         ACCESS MODE IS SEQUENTIAL
+001390         RECORD KEY IS OUT-TRANSACTION-ID
+001400         FILE STATUS IS CM-OUTPUT-STATUS.
+001410
+001420     SELECT EXCEPTION-REPORT-FILE ASSIGN TO "EXCPRPT"
+001430         ORGANIZATION IS LINE SEQUENTIAL
+001440         FILE STATUS IS CM-EXCEPTION-STATUS.
+001450
+001460     SELECT SUMMARY-REPORT-FILE ASSIGN TO "SUMMRPT"
+001470         ORGANIZATION IS LINE SEQUENTIAL
+001480         FILE STATUS IS CM-SUMMARY-STATUS.
+001490
+001500     SELECT CHECKPOINT-FILE ASSIGN TO "CHKPOINT"
+001510         ORGANIZATION IS LINE SEQUENTIAL
+001520         FILE STATUS IS CM-CHECKPOINT-STATUS.
+001530
+001540 DATA DIVISION.
+001550 FILE SECTION.
+001560 FD  ORDER-LINE-FILE
+001570     RECORD CONTAINS 06 CHARACTERS.
+001580 01  ORDER-LINE-RECORD.
+001590     05  OL-CUSTOMER-TIER            PIC X(02).
+001600     05  OL-NX                       PIC X(02).
+001610     05  OL-NY                       PIC X(02).
+001620
+001630 FD  OUTPUT-FILE
+001640     RECORD CONTAINS 16 CHARACTERS.
+001650 01  OUTPUT-LINE-RECORD.
+001660     COPY MULTOUT.
+001670
+001680 FD  EXCEPTION-REPORT-FILE
+001690     RECORD CONTAINS 80 CHARACTERS.
+001700 01  EXCEPTION-REPORT-LINE           PIC X(80).
+001710
+001720 FD  SUMMARY-REPORT-FILE
+001730     RECORD CONTAINS 80 CHARACTERS.
+001740 01  SUMMARY-REPORT-LINE             PIC X(80).
+001750
+001760 FD  CHECKPOINT-FILE
+001770     RECORD CONTAINS 06 CHARACTERS.
+001780 01  CHECKPOINT-RECORD               PIC 9(06).
+001790
+001800 WORKING-STORAGE SECTION.
+001810*
+001820*****************************************************************
+001830*    FILE STATUS SWITCHES
+001840*****************************************************************
+001850 01  CM-ORDER-LINE-STATUS            PIC X(02) VALUE ZEROS.
+001860     88  CM-ORDER-LINE-OK                VALUE "00".
+001870     88  CM-ORDER-LINE-EOF               VALUE "10".
+001880
+001890 01  CM-OUTPUT-STATUS                PIC X(02) VALUE ZEROS.
+001900     88  CM-OUTPUT-OK                    VALUE "00".
+001910
+001920 01  CM-EXCEPTION-STATUS             PIC X(02) VALUE ZEROS.
+001930     88  CM-EXCEPTION-OK                 VALUE "00".
+001940
+001950 01  CM-SUMMARY-STATUS               PIC X(02) VALUE ZEROS.
+001960     88  CM-SUMMARY-OK                   VALUE "00".
+001970
+001980 01  CM-CHECKPOINT-STATUS            PIC X(02) VALUE ZEROS.
+001990     88  CM-CHECKPOINT-OK                VALUE "00".
+002000*
+002010*****************************************************************
+002020*    PROGRAM SWITCHES
+002030*****************************************************************
+002040 01  CM-SWITCHES.
+002050     05  CM-END-OF-FILE-SW           PIC X(01) VALUE "N".
+002060         88  CM-END-OF-FILE              VALUE "Y".
+002070     05  CM-VALID-RECORD-SW          PIC X(01) VALUE "Y".
+002080         88  CM-VALID-RECORD             VALUE "Y".
+002090*
+002100*****************************************************************
+002110*    BUSINESS RANGE LIMITS FOR NX AND NY
+002120*****************************************************************
+002130 01  CM-RANGE-LIMITS.
+002140     05  CM-MIN-VALUE                PIC 9(02) VALUE 01.
+002150     05  CM-MAX-VALUE                PIC 9(02) VALUE 99.
+002160*
+002170*****************************************************************
+002180*    CHECKPOINT/RESTART CONTROLS
+002190*****************************************************************
+002200 01  CM-RESTART-COUNT                PIC 9(06) COMP VALUE ZERO.
+002210*
+002220*****************************************************************
+002230*    REJECT REASON CODES
+002240*****************************************************************
+002250 01  CM-REJECT-REASON                PIC X(08) VALUE SPACES.
+002260*
+002270*****************************************************************
+002280*    WORK AREAS AND COUNTERS
+002290*****************************************************************
+002300 01  CM-WORK-CUSTOMER-TIER           PIC X(02) VALUE SPACES.
+002310 01  CM-WORK-NX                      PIC 9(02) VALUE ZERO.
+002320 01  CM-WORK-NY                      PIC 9(02) VALUE ZERO.
+002330 01  CM-WORK-PRODUCT                 PIC 9(04) COMP VALUE ZERO.
+002340 01  CM-WORK-RESULT                  PIC 9(02) VALUE ZERO.
+002350
+002360 01  CM-RUN-DATE                     PIC 9(08) VALUE ZERO.
+002370*
+002380*****************************************************************
+002390*    CALCREC - SHARED TRANSACTION RECORD FOR THIS CALCULATION
+002400*    (SEE CSIS_UL_IE/COPYBOOKS/CALCREC.CPY)
+002410*****************************************************************
+002420 01  CM-TRANSACTION-RECORD.
+002430     COPY CALCREC.
+002440*
+002450*****************************************************************
+002460*    PARAMETERS PASSED TO THE CMNEXTID SUBPROGRAM (SEE
+002470*    CSIS_UL_IE/COPYBOOKS/NEXTPARM.CPY).
+002480*****************************************************************
+002490 01  CM-NEXT-ID-PARMS.
+002500     COPY NEXTPARM.
+002510*
+002520*****************************************************************
+002530*    PARAMETERS PASSED TO THE CMLIMCHK SUBPROGRAM (SEE
+002540*    CSIS_UL_IE/COPYBOOKS/LIMTPARM.CPY).
+002550*****************************************************************
+002560 01  CM-LIMIT-PARMS.
+002570     COPY LIMTPARM.
+002580*
+002590*****************************************************************
+002600*    PARAMETERS PASSED TO THE CMAUDLOG SUBPROGRAM - THE
+002610*    COMMON TRANSACTION FIELDS PLUS THE SOURCE AND TERMINAL ID
+002620*    THE AUDIT TRAIL NEEDS THAT ARE NOT PART OF CALCREC.
+002630*****************************************************************
+002640 01  CM-AUDIT-PARMS.
+002650     05  CM-AP-SOURCE                PIC X(01) VALUE "B".
+002660     05  CM-AP-TERMINAL-ID           PIC X(08) VALUE "BATCH".
+002670     COPY CALCREC.
+002680
+002690 01  CM-COUNTERS.
+002700     05  CM-RECORDS-READ-CT          PIC 9(06) COMP VALUE ZERO.
+002710     05  CM-RECORDS-WRITTEN-CT       PIC 9(06) COMP VALUE ZERO.
+002720     05  CM-RECORDS-REJECTED-CT      PIC 9(06) COMP VALUE ZERO.
+002730     05  CM-GRAND-TOTAL              PIC 9(08) COMP VALUE ZERO.
+002740*
+002750*****************************************************************
+002760*    EXCEPTION REPORT LINE LAYOUTS
+002770*****************************************************************
+002780 01  CM-EXCEPTION-HEADING-1.
+002790     05  FILLER                      PIC X(32)
+002800         VALUE "BATCH-MULTIPLY EXCEPTION REPORT".
+002810     05  FILLER                      PIC X(10) VALUE "RUN DATE =".
+002820     05  CM-EH-RUN-DATE              PIC 9(08).
+002830     05  FILLER                      PIC X(30) VALUE SPACES.
+002840
+002850 01  CM-EXCEPTION-HEADING-2.
+002860     05  FILLER                      PIC X(10) VALUE "RECORD NO".
+002870     05  FILLER                      PIC X(10) VALUE "TRAN ID".
+002880     05  FILLER                      PIC X(08) VALUE "NX".
+002890     05  FILLER                      PIC X(08) VALUE "NY".
+002900     05  FILLER                      PIC X(16) VALUE "REASON".
+002910     05  FILLER                      PIC X(28) VALUE SPACES.
+002920
+002930 01  CM-EXCEPTION-DETAIL-LINE.
+002940     05  CM-ED-RECORD-NO             PIC ZZZZZ9.
+002950     05  FILLER                      PIC X(04) VALUE SPACES.
+002960     05  CM-ED-TRANSACTION-ID        PIC Z(07)9.
+002970     05  FILLER                      PIC X(02) VALUE SPACES.
+002980     05  CM-ED-NX                    PIC X(02).
+002990     05  FILLER                      PIC X(06) VALUE SPACES.
+003000     05  CM-ED-NY                    PIC X(02).
+003010     05  FILLER                      PIC X(06) VALUE SPACES.
+003020     05  CM-ED-REASON                PIC X(08).
+003030     05  FILLER                      PIC X(36) VALUE SPACES.
+003040*
+003050*****************************************************************
+003060*    SUMMARY REPORT LINE LAYOUTS
+003070*****************************************************************
+003080 01  CM-SUMMARY-HEADING-1.
+003090     05  FILLER                      PIC X(32)
+003100         VALUE "BATCH-MULTIPLY SUMMARY REPORT".
+003110     05  FILLER                      PIC X(10) VALUE "RUN DATE =".
+003120     05  CM-SH-RUN-DATE               PIC 9(08).
+003130     05  FILLER                      PIC X(30) VALUE SPACES.
+003140
+003150 01  CM-SUMMARY-HEADING-2.
+003160     05  FILLER                      PIC X(10) VALUE "TRAN ID".
+003170     05  FILLER                      PIC X(10) VALUE "NX".
+003180     05  FILLER                      PIC X(10) VALUE "NY".
+003190     05  FILLER                      PIC X(10) VALUE "RESULT".
+003200     05  FILLER                      PIC X(40) VALUE SPACES.
+003210
+003220 01  CM-SUMMARY-DETAIL-LINE.
+003230     05  CM-SD-TRANSACTION-ID        PIC Z(07)9.
+003240     05  FILLER                      PIC X(02) VALUE SPACES.
+003250     05  CM-SD-NX                    PIC ZZ9.
+003260     05  FILLER                      PIC X(07) VALUE SPACES.
+003270     05  CM-SD-NY                    PIC ZZ9.
+003280     05  FILLER                      PIC X(07) VALUE SPACES.
+003290     05  CM-SD-RESULT                PIC ZZ9.
+003300     05  FILLER                      PIC X(47) VALUE SPACES.
+003310
+003320 01  CM-SUMMARY-TOTAL-LINE.
+003330     05  FILLER                      PIC X(11)
+003340         VALUE "GRAND TOTAL".
+003350     05  CM-ST-GRAND-TOTAL           PIC ZZ,ZZZ,ZZ9.
+003360     05  FILLER                      PIC X(60) VALUE SPACES.
+003370
+003380 PROCEDURE DIVISION.
+003390*
+003400*****************************************************************
+003410*    0000-MAINLINE
+003420*    DRIVES THE BATCH RUN FROM OPEN THROUGH CLOSE.
+003430*****************************************************************
+003440 0000-MAINLINE.
+003450     PERFORM 1000-INITIALIZE
+003460         THRU 1000-INITIALIZE-EXIT.
+003470     PERFORM 2000-PROCESS-FILE
+003480         THRU 2000-PROCESS-FILE-EXIT
+003490         UNTIL CM-END-OF-FILE.
+003500     PERFORM 3000-TERMINATE
+003510         THRU 3000-TERMINATE-EXIT.
+003520     STOP RUN.
+003530*
+003540*****************************************************************
+003550*    1000-INITIALIZE
+003560*    OPENS THE ORDER-LINE INPUT, THE RESULTS OUTPUT FILE, AND
+003570*    THE EXCEPTION REPORT, AND WRITES THE REPORT HEADINGS.
+003580*****************************************************************
+003590 1000-INITIALIZE.
+003600     ACCEPT CM-RUN-DATE FROM DATE YYYYMMDD.
+003610     PERFORM 1100-GET-RESTART-COUNT
+003620         THRU 1100-GET-RESTART-COUNT-EXIT.
+003630     OPEN INPUT ORDER-LINE-FILE.
+003640     IF NOT CM-ORDER-LINE-OK
+003650         DISPLAY "BATCH-MULTIPLY: UNABLE TO OPEN ORDRLINE, "
+003660                 "STATUS = " CM-ORDER-LINE-STATUS
+003670         MOVE 16 TO RETURN-CODE
+003680         STOP RUN
+003690     END-IF.
+003700     OPEN I-O OUTPUT-FILE.
+003710     IF NOT CM-OUTPUT-OK
+003720         OPEN OUTPUT OUTPUT-FILE
+003730     END-IF.
+003740     IF NOT CM-OUTPUT-OK
+003750         DISPLAY "BATCH-MULTIPLY: UNABLE TO OPEN MULTOUT, "
+003760                 "STATUS = " CM-OUTPUT-STATUS
+003770         MOVE 16 TO RETURN-CODE
+003780         STOP RUN
+003790     END-IF.
+003800     OPEN OUTPUT EXCEPTION-REPORT-FILE.
+003810     IF NOT CM-EXCEPTION-OK
+003820         DISPLAY "BATCH-MULTIPLY: UNABLE TO OPEN EXCPRPT, "
+003830                 "STATUS = " CM-EXCEPTION-STATUS
+003840         MOVE 16 TO RETURN-CODE
+003850         STOP RUN
+003860     END-IF.
+003870     OPEN OUTPUT SUMMARY-REPORT-FILE.
+003880     IF NOT CM-SUMMARY-OK
+003890         DISPLAY "BATCH-MULTIPLY: UNABLE TO OPEN SUMMRPT, "
+003900                 "STATUS = " CM-SUMMARY-STATUS
+003910         MOVE 16 TO RETURN-CODE
+003920         STOP RUN
+003930     END-IF.
+003940     MOVE CM-RUN-DATE TO CM-EH-RUN-DATE.
+003950     MOVE CM-EXCEPTION-HEADING-1 TO EXCEPTION-REPORT-LINE.
+003960     WRITE EXCEPTION-REPORT-LINE.
+003970     MOVE CM-EXCEPTION-HEADING-2 TO EXCEPTION-REPORT-LINE.
+003980     WRITE EXCEPTION-REPORT-LINE.
+003990     MOVE CM-RUN-DATE TO CM-SH-RUN-DATE.
+004000     MOVE CM-SUMMARY-HEADING-1 TO SUMMARY-REPORT-LINE.
+004010     WRITE SUMMARY-REPORT-LINE.
+004020     MOVE CM-SUMMARY-HEADING-2 TO SUMMARY-REPORT-LINE.
+004030     WRITE SUMMARY-REPORT-LINE.
+004040     IF CM-RESTART-COUNT > ZERO
+004050         DISPLAY "BATCH-MULTIPLY: RESTARTING AFTER RECORD "
+004060                 CM-RESTART-COUNT
+004070         PERFORM 1200-SKIP-COMPLETED-RECORDS
+004080             THRU 1200-SKIP-COMPLETED-RECORDS-EXIT
+004090             VARYING CM-RECORDS-READ-CT FROM 1 BY 1
+004100             UNTIL CM-RECORDS-READ-CT > CM-RESTART-COUNT
+004110             OR CM-END-OF-FILE
+004120         MOVE CM-RESTART-COUNT TO CM-RECORDS-READ-CT
+004130     END-IF.
+004140     IF NOT CM-END-OF-FILE
+004150         PERFORM 2100-READ-ORDER-LINE
+004160             THRU 2100-READ-ORDER-LINE-EXIT
+004170     END-IF.
+004180 1000-INITIALIZE-EXIT.
+004190     EXIT.
+004200*
+004210*****************************************************************
+004220*    1100-GET-RESTART-COUNT
+004230*    READS THE CHECKPOINT FILE LEFT BY A PRIOR RUN, IF ANY, TO
+004240*    FIND OUT HOW MANY RECORDS ARE ALREADY COMPLETE.
+004250*****************************************************************
+004260 1100-GET-RESTART-COUNT.
+004270     MOVE ZERO TO CM-RESTART-COUNT.
+004280     OPEN INPUT CHECKPOINT-FILE.
+004290     IF CM-CHECKPOINT-OK
+004300         READ CHECKPOINT-FILE
+004310             AT END
+004320                 CONTINUE
+004330             NOT AT END
+004340                 MOVE CHECKPOINT-RECORD TO CM-RESTART-COUNT
+004350         END-READ
+004360         CLOSE CHECKPOINT-FILE
+004370     END-IF.
+004380 1100-GET-RESTART-COUNT-EXIT.
+004390     EXIT.
+004400*
+004410*****************************************************************
+004420*    1200-SKIP-COMPLETED-RECORDS
+004430*    READS AND DISCARDS ONE ORDER LINE ALREADY COVERED BY A
+004440*    PRIOR CHECKPOINT.
+004450*****************************************************************
+004460 1200-SKIP-COMPLETED-RECORDS.
+004470     READ ORDER-LINE-FILE
+004480         AT END
+004490             SET CM-END-OF-FILE TO TRUE
+004500     END-READ.
+004510 1200-SKIP-COMPLETED-RECORDS-EXIT.
+004520     EXIT.
+004530*
+004540*****************************************************************
+004550*    2000-PROCESS-FILE
+004560*    ONE PASS PER ORDER LINE - VALIDATE, MULTIPLY AND WRITE THE
+004570*    RESULT IF THE LINE IS GOOD, OR LOG IT TO THE EXCEPTION
+004580*    REPORT IF IT IS NOT, THEN READ THE NEXT LINE. EVERY RECORD
+004590*    - WRITTEN OR REJECTED - IS LOGGED TO CM-AUDIT-LOG.
+004600*****************************************************************
+004610 2000-PROCESS-FILE.
+004620     ADD 1 TO CM-RECORDS-READ-CT.
+004630     PERFORM 2200-VALIDATE-RECORD
+004640         THRU 2200-VALIDATE-RECORD-EXIT.
+004650     IF CM-VALID-RECORD
+004660         PERFORM 2250-CHECK-LIMITS
+004670             THRU 2250-CHECK-LIMITS-EXIT
+004680     END-IF.
+004690     IF CM-VALID-RECORD
+004700         PERFORM 2300-CALCULATE-RECORD
+004710             THRU 2300-CALCULATE-RECORD-EXIT
+004720     END-IF.
+004730     PERFORM 2050-BUILD-TRANSACTION
+004740         THRU 2050-BUILD-TRANSACTION-EXIT.
+004750     IF CM-VALID-RECORD
+004760         PERFORM 2260-WRITE-OUTPUT-RECORD
+004770             THRU 2260-WRITE-OUTPUT-RECORD-EXIT
+004780     END-IF.
+004790     IF CM-VALID-RECORD
+004800         ADD 1 TO CM-RECORDS-WRITTEN-CT
+004810         PERFORM 2500-WRITE-SUMMARY-LINE
+004820             THRU 2500-WRITE-SUMMARY-LINE-EXIT
+004830     ELSE
+004840         PERFORM 2400-WRITE-EXCEPTION
+004850             THRU 2400-WRITE-EXCEPTION-EXIT
+004860         ADD 1 TO CM-RECORDS-REJECTED-CT
+004870     END-IF.
+004880     PERFORM 2600-WRITE-AUDIT-ENTRY
+004890         THRU 2600-WRITE-AUDIT-ENTRY-EXIT.
+004900     PERFORM 2700-TAKE-CHECKPOINT
+004910         THRU 2700-TAKE-CHECKPOINT-EXIT.
+004920     PERFORM 2100-READ-ORDER-LINE
+004930         THRU 2100-READ-ORDER-LINE-EXIT.
+004940 2000-PROCESS-FILE-EXIT.
+004950     EXIT.
+004960*
+004970*****************************************************************
+004980*    2050-BUILD-TRANSACTION
+004990*    BUILDS THE SHARED CALCREC TRANSACTION RECORD FOR THIS ORDER
+005000*    LINE, VALID OR NOT, SO THE REPORT WRITER AND THE AUDIT
+005010*    LOGGER BOTH WORK FROM THE SAME TRANSACTION ID AND FIELDS.
+005020*    THE TRANSACTION ID COMES FROM CMNEXTID, WHICH OWNS THE
+005030*    PERSISTED SEQUENCE SHARED WITH INPUTMUL, SO TWO PROGRAMS
+005040*    WRITING TO THE SAME KEYED MULTOUT NEVER HAND OUT THE SAME
+005050*    ID.
+005060*****************************************************************
+005070 2050-BUILD-TRANSACTION.
+005080     CALL "CMNEXTID" USING CM-NEXT-ID-PARMS.
+005090     MOVE CM-NI-NEXT-ID TO CM-TR-TRANSACTION-ID
+005100         OF CM-TRANSACTION-RECORD.
+005110     MOVE CM-RUN-DATE TO CM-TR-DATE OF CM-TRANSACTION-RECORD.
+005120     MOVE "BATCH" TO CM-TR-OPERATOR-ID OF CM-TRANSACTION-RECORD.
+005130     MOVE CM-WORK-CUSTOMER-TIER TO CM-TR-CUSTOMER-TIER
+005140         OF CM-TRANSACTION-RECORD.
+005150     MOVE CM-WORK-NX TO CM-TR-NX OF CM-TRANSACTION-RECORD.
+005160     MOVE CM-WORK-NY TO CM-TR-NY OF CM-TRANSACTION-RECORD.
+005170     IF CM-VALID-RECORD
+005180         MOVE CM-WORK-RESULT TO CM-TR-RESULT
+005190             OF CM-TRANSACTION-RECORD
+005200         SET CM-TR-STATUS-OK OF CM-TRANSACTION-RECORD TO TRUE
+005210     ELSE
+005220         MOVE ZERO TO CM-TR-RESULT OF CM-TRANSACTION-RECORD
+005230         SET CM-TR-STATUS-REJECTED OF CM-TRANSACTION-RECORD
+005240             TO TRUE
+005250     END-IF.
+005260 2050-BUILD-TRANSACTION-EXIT.
+005270     EXIT.
+005280*
+005290*****************************************************************
+005300*    2100-READ-ORDER-LINE
+005310*    READS THE NEXT ORDER LINE AND SETS THE END-OF-FILE SWITCH.
+005320*****************************************************************
+005330 2100-READ-ORDER-LINE.
+005340     READ ORDER-LINE-FILE
+005350         AT END
+005360             SET CM-END-OF-FILE TO TRUE
+005370     END-READ.
+005380 2100-READ-ORDER-LINE-EXIT.
+005390     EXIT.
+005400*
+005410*****************************************************************
+005420*    2200-VALIDATE-RECORD
+005430*    CHECKS OL-NX AND OL-NY ARE NUMERIC AND WITHIN THE ALLOWED
+005440*    BUSINESS RANGE BEFORE THE MULTIPLY IS ALLOWED TO RUN.
+005450*****************************************************************
+005460 2200-VALIDATE-RECORD.
+005470     SET CM-VALID-RECORD TO TRUE.
+005480     MOVE SPACES TO CM-REJECT-REASON.
+005490     MOVE OL-CUSTOMER-TIER TO CM-WORK-CUSTOMER-TIER.
+005500     IF OL-NX NUMERIC
+005510         MOVE OL-NX TO CM-WORK-NX
+005520     ELSE
+005530         MOVE ZERO TO CM-WORK-NX
+005540     END-IF.
+005550     IF OL-NY NUMERIC
+005560         MOVE OL-NY TO CM-WORK-NY
+005570     ELSE
+005580         MOVE ZERO TO CM-WORK-NY
+005590     END-IF.
+005600     IF OL-NX NOT NUMERIC OR OL-NY NOT NUMERIC
+005610         SET CM-VALID-RECORD-SW TO "N"
+005620         MOVE "NONNUMER" TO CM-REJECT-REASON
+005630         GO TO 2200-VALIDATE-RECORD-EXIT
+005640     END-IF.
+005650     IF CM-WORK-NX < CM-MIN-VALUE OR CM-WORK-NX > CM-MAX-VALUE
+005660         OR CM-WORK-NY < CM-MIN-VALUE OR CM-WORK-NY > CM-MAX-VALUE
+005670         SET CM-VALID-RECORD-SW TO "N"
+005680         MOVE "RANGE" TO CM-REJECT-REASON
+005690     END-IF.
+005700 2200-VALIDATE-RECORD-EXIT.
+005710     EXIT.
+005720*
+005730*****************************************************************
+005740*    2250-CHECK-LIMITS
+005750*    LOOKS UP THE ORDER LINE'S CUSTOMER TIER ON THE MAINTAINED
+005760*    CUSTLIM REFERENCE FILE AND REJECTS NX/NY IF EITHER IS OVER
+005770*    THAT TIER'S QUANTITY OR UNIT PRICE CAP.
+005780*****************************************************************
+005790 2250-CHECK-LIMITS.
+005800     MOVE CM-WORK-CUSTOMER-TIER TO CM-LP-CUSTOMER-TIER.
+005810     MOVE CM-WORK-NX TO CM-LP-NX.
+005820     MOVE CM-WORK-NY TO CM-LP-NY.
+005830     CALL "CMLIMCHK" USING CM-LIMIT-PARMS.
+005840     IF CM-LP-OVER-LIMITS
+005850         SET CM-VALID-RECORD-SW TO "N"
+005860         MOVE CM-LP-REASON TO CM-REJECT-REASON
+005870     END-IF.
+005880 2250-CHECK-LIMITS-EXIT.
+005890     EXIT.
+005900*
+005910*****************************************************************
+005920*    2260-WRITE-OUTPUT-RECORD
+005930*    WRITES THE KEYED RESULT TO MULTOUT. A DUPLICATE TRANSACTION
+005940*    ID CANNOT HAPPEN IN NORMAL RUNNING SINCE CMNEXTID HANDS OUT
+005950*    A FRESH ID EVERY CALL, BUT IF MULTOUT ALREADY HAS THIS KEY
+005960*    FOR ANY OTHER REASON, THE RECORD IS TURNED BACK INTO A
+005970*    REJECT RATHER THAN SILENTLY DROPPED - 2000-PROCESS-FILE
+005980*    ONLY COUNTS AND AUDITS A RECORD AS WRITTEN WHEN CM-VALID-
+005990*    RECORD IS STILL TRUE AFTER THIS PARAGRAPH RETURNS.
+006000*****************************************************************
+006010 2260-WRITE-OUTPUT-RECORD.
+006020     MOVE CM-TR-TRANSACTION-ID OF CM-TRANSACTION-RECORD
+006030         TO OUT-TRANSACTION-ID.
+006040     MOVE CM-WORK-NX TO OUT-NX.
+006050     MOVE CM-WORK-NY TO OUT-NY.
+006060     MOVE CM-WORK-RESULT TO OUT-RESULT.
+006070     WRITE OUTPUT-LINE-RECORD
+006080         INVALID KEY
+006090             DISPLAY "BATCH-MULTIPLY: DUPLICATE TRANSACTION "
+006100                     "ID ON MULTOUT - " OUT-TRANSACTION-ID
+006110             SET CM-VALID-RECORD-SW TO "N"
+006120             MOVE "DUPID" TO CM-REJECT-REASON
+006130             SET CM-TR-STATUS-REJECTED OF CM-TRANSACTION-RECORD
+006140                 TO TRUE
+006150     END-WRITE.
+006160 2260-WRITE-OUTPUT-RECORD-EXIT.
+006170     EXIT.
+006180*
+006190*****************************************************************
+006200*    2300-CALCULATE-RECORD
+006210*    MULTIPLIES NX BY NY INTO A WORK FIELD WIDE ENOUGH TO HOLD
+006220*    THE FULL PRODUCT, THEN CHECKS IT FITS THE PIC 99 RESULT
+006230*    FIELD BEFORE MOVING IT ACROSS. A PRODUCT OVER 99 OVERFLOWS
+006240*    THE RESULT FIELD AND IS REJECTED RATHER THAN TRUNCATED.
+006250*****************************************************************
+006260 2300-CALCULATE-RECORD.
+006270     MULTIPLY CM-WORK-NX BY CM-WORK-NY GIVING CM-WORK-PRODUCT.
+006280     IF CM-WORK-PRODUCT > 99
+006290         SET CM-VALID-RECORD-SW TO "N"
+006300         MOVE "OVERFLOW" TO CM-REJECT-REASON
+006310     ELSE
+006320         MOVE CM-WORK-PRODUCT TO CM-WORK-RESULT
+006330     END-IF.
+006340 2300-CALCULATE-RECORD-EXIT.
+006350     EXIT.
+006360*
+006370*****************************************************************
+006380*    2400-WRITE-EXCEPTION
+006390*    WRITES ONE DETAIL LINE TO THE EXCEPTION REPORT FOR A
+006400*    RECORD THAT FAILED VALIDATION OR OVERFLOWED THE RESULT.
+006410*****************************************************************
+006420 2400-WRITE-EXCEPTION.
+006430     MOVE CM-RECORDS-READ-CT TO CM-ED-RECORD-NO.
+006440     MOVE CM-TR-TRANSACTION-ID OF CM-TRANSACTION-RECORD
+006450         TO CM-ED-TRANSACTION-ID.
+006460     MOVE OL-NX TO CM-ED-NX.
+006470     MOVE OL-NY TO CM-ED-NY.
+006480     MOVE CM-REJECT-REASON TO CM-ED-REASON.
+006490     MOVE CM-EXCEPTION-DETAIL-LINE TO EXCEPTION-REPORT-LINE.
+006500     WRITE EXCEPTION-REPORT-LINE.
+006510 2400-WRITE-EXCEPTION-EXIT.
+006520     EXIT.
+006530*
+006540*****************************************************************
+006550*    2500-WRITE-SUMMARY-LINE
+006560*    WRITES ONE DETAIL LINE TO THE SUMMARY REPORT AND ADDS THE
+006570*    EXTENDED RESULT INTO THE RUN'S GRAND TOTAL.
+006580*****************************************************************
+006590 2500-WRITE-SUMMARY-LINE.
+006600     MOVE CM-TR-TRANSACTION-ID OF CM-TRANSACTION-RECORD
+006610         TO CM-SD-TRANSACTION-ID.
+006620     MOVE CM-WORK-NX TO CM-SD-NX.
+006630     MOVE CM-WORK-NY TO CM-SD-NY.
+006640     MOVE CM-WORK-RESULT TO CM-SD-RESULT.
+006650     MOVE CM-SUMMARY-DETAIL-LINE TO SUMMARY-REPORT-LINE.
+006660     WRITE SUMMARY-REPORT-LINE.
+006670     ADD CM-WORK-RESULT TO CM-GRAND-TOTAL.
+006680 2500-WRITE-SUMMARY-LINE-EXIT.
+006690     EXIT.
+006700*
+006710*****************************************************************
+006720*    2600-WRITE-AUDIT-ENTRY
+006730*    CALLS THE SHARED AUDIT LOGGER TO RECORD THIS CALCULATION
+006740*    FOR COMPLIANCE TRACEABILITY - WHETHER IT WAS WRITTEN TO
+006750*    MULTOUT OR REJECTED, SO A FAILED OR OUT-OF-POLICY ATTEMPT
+006760*    ON A PRICING CALCULATION IS STILL ON THE AUDIT TRAIL.
+006770*****************************************************************
+006780 2600-WRITE-AUDIT-ENTRY.
+006790     MOVE CORRESPONDING CM-TRANSACTION-RECORD TO CM-AUDIT-PARMS.
+006800     CALL "CMAUDLOG" USING CM-AUDIT-PARMS.
+006810 2600-WRITE-AUDIT-ENTRY-EXIT.
+006820     EXIT.
+006830*
+006840*****************************************************************
+006850*    2700-TAKE-CHECKPOINT
+006860*    SAVES THE NUMBER OF RECORDS COMPLETE SO FAR TO THE CHECKPOINT
+006870*    FILE AFTER EVERY RECORD - EACH RECORD IS ALREADY WRITTEN TO
+006880*    MULTOUT, SUMMARIZED, AND AUDITED BEFORE THIS RUNS, SO A
+006890*    CHECKPOINT THAT LAGS BEHIND WOULD LET A RESTART REPROCESS A
+006900*    RECORD ALREADY ON MULTOUT UNDER A NEW TRANSACTION ID AND
+006910*    DOUBLE-BILL THE ORDER LINE.
+006920*****************************************************************
+006930 2700-TAKE-CHECKPOINT.
+006940     PERFORM 2710-SAVE-CHECKPOINT
+006950         THRU 2710-SAVE-CHECKPOINT-EXIT.
+006960 2700-TAKE-CHECKPOINT-EXIT.
+006970     EXIT.
+006980*
+006990*****************************************************************
+007000*    2710-SAVE-CHECKPOINT
+007010*    REWRITES THE CHECKPOINT FILE WITH THE CURRENT RECORD COUNT.
+007020*****************************************************************
+007030 2710-SAVE-CHECKPOINT.
+007040     OPEN OUTPUT CHECKPOINT-FILE.
+007050     MOVE CM-RECORDS-READ-CT TO CHECKPOINT-RECORD.
+007060     WRITE CHECKPOINT-RECORD.
+007070     CLOSE CHECKPOINT-FILE.
+007080 2710-SAVE-CHECKPOINT-EXIT.
+007090     EXIT.
+007100*
+007110*****************************************************************
+007120*    3000-TERMINATE
+007130*    WRITES THE GRAND-TOTAL LINE, CLOSES THE FILES, RESETS THE
+007140*    CHECKPOINT SINCE THE RUN COMPLETED CLEAN, AND DISPLAYS RUN
+007150*    COUNTS FOR THE OPERATOR.
+007160*****************************************************************
+007170 3000-TERMINATE.
+007180     MOVE CM-GRAND-TOTAL TO CM-ST-GRAND-TOTAL.
+007190     MOVE CM-SUMMARY-TOTAL-LINE TO SUMMARY-REPORT-LINE.
+007200     WRITE SUMMARY-REPORT-LINE.
+007210     OPEN OUTPUT CHECKPOINT-FILE.
+007220     MOVE ZERO TO CHECKPOINT-RECORD.
+007230     WRITE CHECKPOINT-RECORD.
+007240     CLOSE CHECKPOINT-FILE.
+007250     CLOSE ORDER-LINE-FILE.
+007260     CLOSE OUTPUT-FILE.
+007270     CLOSE EXCEPTION-REPORT-FILE.
+007280     CLOSE SUMMARY-REPORT-FILE.
+007290     DISPLAY "BATCH-MULTIPLY: RECORDS READ     = "
+007300             CM-RECORDS-READ-CT.
+007310     DISPLAY "BATCH-MULTIPLY: RECORDS WRITTEN  = "
+007320             CM-RECORDS-WRITTEN-CT.
+007330     DISPLAY "BATCH-MULTIPLY: RECORDS REJECTED = "
+007340             CM-RECORDS-REJECTED-CT.
+007350 3000-TERMINATE-EXIT.
+007360     EXIT.
