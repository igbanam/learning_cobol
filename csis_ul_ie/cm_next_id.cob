@@ -0,0 +1,79 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CMNEXTID.
+000030 AUTHOR. IGBANAM.
+000040 INSTALLATION. CSIS-UL-IE.
+000050 DATE-WRITTEN. 08/09/2026.
+000060 DATE-COMPILED.
+000070*
+000080*****************************************************************
+000090*    MODIFICATION HISTORY
+000100*    --------------------
+000110*    08/09/26  JI  INITIAL VERSION - CALLED BY BATCHMUL AND
+000120*                  INPUTMUL TO HAND OUT THE NEXT TRANSACTION ID
+000130*                  FROM ONE SEQUENCE PERSISTED ON THE TRANSEQ
+000140*                  FILE, SO A RESTARTED BATCH RUN OR A SEPARATE
+000150*                  ONLINE RUN NEVER REUSES AN ID ALREADY WRITTEN
+000160*                  TO MULTOUT BY THE OTHER PROGRAM.
+000170*****************************************************************
+000180*
+000190 ENVIRONMENT DIVISION.
+000200 CONFIGURATION SECTION.
+000210 SOURCE-COMPUTER. CSIS-UL-IE.
+000220 OBJECT-COMPUTER. CSIS-UL-IE.
+000230 INPUT-OUTPUT SECTION.
+000240 FILE-CONTROL.
+000250     SELECT TRANSACTION-SEQ-FILE ASSIGN TO "TRANSEQ"
+000260         ORGANIZATION IS LINE SEQUENTIAL
+000270         FILE STATUS IS CM-TRANSEQ-STATUS.
+000280
+000290 DATA DIVISION.
+000300 FILE SECTION.
+000310*
+000320*****************************************************************
+000330*    TRANSEQ - ONE RECORD HOLDING THE LAST TRANSACTION ID HANDED
+000340*    OUT, CARRIED FORWARD FROM RUN TO RUN AND NEVER RESET, SO
+000350*    THE SEQUENCE STAYS UNIQUE FOR THE LIFE OF MULTOUT.
+000360*****************************************************************
+000370 FD  TRANSACTION-SEQ-FILE
+000380     RECORD CONTAINS 08 CHARACTERS.
+000390 01  TRANSEQ-RECORD                 PIC 9(08).
+000400
+000410 WORKING-STORAGE SECTION.
+000420 01  CM-TRANSEQ-STATUS               PIC X(02) VALUE ZEROS.
+000430     88  CM-TRANSEQ-OK                   VALUE "00".
+000440
+000450 LINKAGE SECTION.
+000460*
+000470*****************************************************************
+000480*    CM-NEXT-ID-PARMS - THE NEXT TRANSACTION ID RETURNED TO THE
+000490*    CALLER (SEE CSIS_UL_IE/COPYBOOKS/NEXTPARM.CPY).
+000500*****************************************************************
+000510 01  CM-NEXT-ID-PARMS.
+000520     COPY NEXTPARM.
+000530
+000540 PROCEDURE DIVISION USING CM-NEXT-ID-PARMS.
+000550*
+000560*****************************************************************
+000570*    0000-MAINLINE
+000580*    READS THE LAST ID HANDED OUT (ZERO IF TRANSEQ DOES NOT YET
+000590*    EXIST), ADDS ONE, RETURNS IT TO THE CALLER, AND REWRITES
+000600*    TRANSEQ SO THE NEXT CALL - BY EITHER PROGRAM, IN EITHER RUN -
+000610*    PICKS UP FROM HERE.
+000620*****************************************************************
+000630 0000-MAINLINE.
+000640     MOVE ZERO TO TRANSEQ-RECORD.
+000650     OPEN INPUT TRANSACTION-SEQ-FILE.
+000660     IF CM-TRANSEQ-OK
+000670         READ TRANSACTION-SEQ-FILE
+000680             AT END
+000690                 CONTINUE
+000700         END-READ
+000710         CLOSE TRANSACTION-SEQ-FILE
+000720     END-IF.
+000730     ADD 1 TO TRANSEQ-RECORD.
+000740     MOVE TRANSEQ-RECORD TO CM-NI-NEXT-ID.
+000750     OPEN OUTPUT TRANSACTION-SEQ-FILE.
+000760     WRITE TRANSEQ-RECORD.
+000770     CLOSE TRANSACTION-SEQ-FILE.
+000780 0000-MAINLINE-EXIT.
+000790     GOBACK.
